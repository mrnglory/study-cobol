@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------------
+000200* AUDTPARM.CPY
+000300*
+000400* ONE-RECORD CONTROL CARD SUPPLYING THE DATE RANGE FOR THE
+000500* CREDIT-LIMIT CHANGE AUDIT REPORT.  DATES ARE YYYYMMDD.
+000600*-----------------------------------------------------------------
+000700 FD  AUDIT-PARM
+000800     RECORDING MODE F.
+000900 01  AUDIT-PARM-REC.
+001000     05  AUDPARM-FROM-DATE   PIC 9(8).
+001100     05  AUDPARM-TO-DATE     PIC 9(8).
