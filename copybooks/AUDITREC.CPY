@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------------
+000200* AUDITREC.CPY
+000300*
+000400* CREDIT-LIMIT CHANGE AUDIT TRAIL - FD AND RECORD LAYOUT.  ONE
+000500* RECORD IS WRITTEN EVERY TIME A MAINTENANCE TRANSACTION CHANGES
+000600* AN ACCOUNT'S ACCT-LIMIT.  THE FILE ACCUMULATES ACROSS RUNS -
+000700* IT IS OPENED EXTEND, NEVER OUTPUT, SO EARLIER RUNS' HISTORY IS
+000800* NEVER LOST.
+000900*-----------------------------------------------------------------
+001000 FD  AUDIT-FILE
+001100     RECORDING MODE F.
+001200 01  AUDIT-REC.
+001300     05  AUDIT-ACCT-NO       PIC X(8).
+001400     05  AUDIT-DATE          PIC 9(8).
+001500     05  AUDIT-OLD-LIMIT     PIC S9(7)V99 COMP-3.
+001600     05  AUDIT-NEW-LIMIT     PIC S9(7)V99 COMP-3.
+001700     05  AUDIT-REASON        PIC X(30).
