@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------------
+000200* SELEXCP.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE COMP-3 VALIDATION EXCEPTIONS FILE.
+000500* FILE STATUS IS CHECKED BY ANY PROGRAM THAT MAY NEED TO OPEN
+000600* EXTEND RATHER THAN OUTPUT (A RESTARTED RUN PRESERVING A PRIOR
+000610* PARTIAL EXCEPTIONS FILE).
+000620*
+000630* MOD-LOG
+000640*   DATE       INIT  DESCRIPTION
+000650*   ---------- ----- ------------------------------------------
+000660*   08/09/2026 DPC   ADDED FILE STATUS IS WS-EXCPT-STATUS.
+000700*-----------------------------------------------------------------
+000800     SELECT EXCEPT-FILE ASSIGN TO "EXCEPTS"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS WS-EXCPT-STATUS.
