@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------------
+000200* SELAUDP.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE AUDIT-REPORT DATE-RANGE CONTROL CARD.
+000500*-----------------------------------------------------------------
+000600     SELECT AUDIT-PARM ASSIGN TO "AUDTCARD"
+000700         ORGANIZATION IS LINE SEQUENTIAL.
