@@ -0,0 +1,27 @@
+000100*-----------------------------------------------------------------
+000200* RESTARTREC.CPY
+000300*
+000400* CHECKPOINT/RESTART FILE LAYOUT.  HOLDS A SINGLE RECORD - THE
+000500* ACCT-NO OF THE LAST ACCOUNT MASTER RECORD SUCCESSFULLY
+000600* PROCESSED BY THE OWNING RUN, PLUS THE RUNNING CONTROL TOTALS
+000700* ACCUMULATED SO FAR, SO A RESTARTED RUN PICKS THE TOTALS BACK
+000710* UP WHERE THE PRIOR RUN LEFT OFF INSTEAD OF STARTING OVER AT
+000720* ZERO.  THE FILE IS OVERWRITTEN EACH TIME A NEW CHECKPOINT IS
+000730* TAKEN, AND EMPTIED OUT AGAIN ONCE THE RUN COMPLETES A FULL
+000740* PASS, SO THE NEXT RUN STARTS FROM SCRATCH.
+000750*
+000760* MOD-LOG
+000770*   DATE       INIT  DESCRIPTION
+000780*   ---------- ----- ------------------------------------------
+000790*   08/09/2026 DPC   ORIGINAL RECORD - ACCT-NO ONLY.
+000800*   08/09/2026 DPC   ADDED THE RUNNING PRINT-COUNT/BALANCE/LIMIT
+000810*                    TOTALS SO A RESTART CARRIES THEM FORWARD
+000820*                    INSTEAD OF RESTARTING THEM AT ZERO.
+000900*-----------------------------------------------------------------
+001000 FD  RESTART-FILE
+001100     RECORDING MODE F.
+001200 01  RESTART-REC.
+001300     05  RESTART-ACCT-NO     PIC X(8).
+001400     05  CKPT-PRINT-COUNT    PIC 9(7) COMP-3.
+001500     05  CKPT-BALANCE-TOTAL  PIC S9(9)V99 COMP-3.
+001600     05  CKPT-LIMIT-TOTAL    PIC S9(9)V99 COMP-3.
