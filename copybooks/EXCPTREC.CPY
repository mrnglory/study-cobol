@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------------
+000200* EXCPTREC.CPY
+000300*
+000400* COMP-3 VALIDATION EXCEPTIONS FILE - FD AND RECORD LAYOUT.
+000500* ANY ACCT-REC WITH A BAD ACCT-LIMIT OR ACCT-BALANCE IS ROUTED
+000600* HERE INSTEAD OF FLOWING INTO A PRINTED REPORT.
+000610*
+000620* MOD-LOG
+000630*   DATE       INIT  DESCRIPTION
+000640*   ---------- ----- ------------------------------------------
+000650*   08/09/2026 DPC   WIDENED EXCEPT-FIELD-O FROM X(12) TO X(14) -
+000660*                    AR100/AR110'S "ACCT-LIMIT/BAL" LITERAL IS 14
+000670*                    CHARACTERS AND WAS BEING SILENTLY TRUNCATED.
+000700*-----------------------------------------------------------------
+000800 FD  EXCEPT-FILE
+000900     RECORDING MODE F.
+001000 01  EXCEPT-REC.
+001100     05  EXCEPT-ACCT-NO-O    PIC X(8).
+001200     05  EXCEPT-FIELD-O      PIC X(14).
+001300     05  EXCEPT-REASON-O     PIC X(40).
