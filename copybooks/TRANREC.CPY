@@ -0,0 +1,47 @@
+000100*-----------------------------------------------------------------
+000200* TRANREC.CPY
+000300*
+000400* MAINTENANCE TRANSACTION FILE - FD AND RECORD LAYOUT.  ONE
+000500* RECORD PER ADD/CHANGE/DELETE TO BE APPLIED TO THE ACCOUNT
+000600* MASTER BY AR200.  NOW THAT THE MASTER IS INDEXED BY ACCT-NO,
+000700* AR200 LOOKS UP EACH TRANSACTION AT RANDOM, SO THIS FILE NO
+000705* LONGER NEEDS TO BE SORTED INTO ACCT-NO SEQUENCE.
+000710*
+000720* MOD-LOG
+000730*   DATE       INIT  DESCRIPTION
+000740*   ---------- ----- ------------------------------------------
+000750*   08/09/2026 DPC   ADDED TRAN-REASON SO A CHANGE TRANSACTION
+000760*                    CAN CARRY ITS REASON THROUGH TO THE
+000770*                    CREDIT-LIMIT AUDIT TRAIL.
+000780*   08/09/2026 DPC   DROPPED THE SORTED-INPUT REQUIREMENT - NO
+000790*                    LONGER TRUE NOW THAT AR200 READS THE MASTER
+000795*                    AT RANDOM BY ACCT-NO.
+000796*   08/09/2026 DPC   ADDED TRAN-STATUS SO A CHANGE TRANSACTION CAN
+000797*                    CARRY A NEW ACCT-STATUS (CLOSED/FROZEN/
+000798*                    DELINQUENT) THROUGH TO THE ACCOUNT MASTER -
+000799*                    PREVIOUSLY THE ONLY WAY TO SET THOSE STATUSES
+000799*                    WAS TO HAND-PATCH THE MASTER OUTSIDE AR200.
+000800*-----------------------------------------------------------------
+000900 FD  TRANS-FILE
+001000     RECORDING MODE F.
+001100 01  TRAN-REC.
+001200     05  TRAN-ACCT-NO        PIC X(8).
+001300     05  TRAN-CODE           PIC X(1).
+001400         88  TRAN-ADD            VALUE "A".
+001500         88  TRAN-CHANGE         VALUE "C".
+001600         88  TRAN-DELETE         VALUE "D".
+001700     05  TRAN-LAST-NAME      PIC X(20).
+001800     05  TRAN-FIRST-NAME     PIC X(15).
+001900     05  TRAN-ADDR.
+002000         10  TRAN-STREET-ADDR    PIC X(25).
+002100         10  TRAN-CITY-COUNTY    PIC X(20).
+002200         10  TRAN-USA-STATE      PIC X(15).
+002300     05  TRAN-LIMIT          PIC S9(7)V99 COMP-3.
+002400     05  TRAN-BALANCE        PIC S9(7)V99 COMP-3.
+002450     05  TRAN-STATUS         PIC X(1).
+002460         88  TRAN-ACTIVE         VALUE "A".
+002470         88  TRAN-CLOSED         VALUE "C".
+002480         88  TRAN-FROZEN         VALUE "F".
+002490         88  TRAN-DELINQUENT     VALUE "D".
+002500     05  TRAN-COMMENTS       PIC X(50).
+002600     05  TRAN-REASON         PIC X(30).
