@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------------
+000200* SELOVER.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE OVER-LIMIT EXCEPTION LISTING.
+000500*-----------------------------------------------------------------
+000600     SELECT OVER-LINE ASSIGN TO "OVERLINE"
+000700         ORGANIZATION IS LINE SEQUENTIAL.
