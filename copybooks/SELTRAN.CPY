@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------------
+000200* SELTRAN.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE MAINTENANCE TRANSACTION FILE.
+000500*
+000510* MOD-LOG
+000520*   DATE       INIT  DESCRIPTION
+000530*   ---------- ----- ------------------------------------------
+000540*   08/09/2026 DPC   CHANGED FROM LINE SEQUENTIAL TO SEQUENTIAL -
+000550*                    TRAN-REC CARRIES COMP-3 LIMIT/BALANCE FIELDS,
+000560*                    AND LINE SEQUENTIAL CANNOT HOLD ARBITRARY
+000570*                    BINARY BYTES THE WAY A NORMAL SEQUENTIAL FILE
+000580*                    CAN - THE SAME FIX ALREADY APPLIED TO
+000590*                    RESTART-FILE AND AUDIT-FILE.
+000600*-----------------------------------------------------------------
+000700     SELECT TRANS-FILE ASSIGN TO "TRANSACT"
+000800         ORGANIZATION IS SEQUENTIAL
+000900         FILE STATUS IS WS-TRAN-STATUS.
