@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------------
+000200* AUDRPTREC.CPY
+000300*
+000400* CREDIT-LIMIT CHANGE AUDIT REPORT - FD AND PRINT LINE LAYOUT.
+000500*-----------------------------------------------------------------
+000600 FD  AUDIT-RPT-LINE
+000700     RECORDING MODE F.
+000800 01  AUDIT-RPT-REC.
+000900     05  ARPT-ACCT-NO-O      PIC X(8).
+001000     05  ARPT-DATE-O         PIC 9(8).
+001100     05  ARPT-OLD-LIMIT-O    PIC $$,$$$,$$9.99.
+001200     05  ARPT-NEW-LIMIT-O    PIC $$,$$$,$$9.99.
+001300     05  ARPT-REASON-O       PIC X(30).
