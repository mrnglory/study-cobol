@@ -0,0 +1,34 @@
+000100*-----------------------------------------------------------------
+000200* ACCTREC.CPY
+000300*
+000400* ACCOUNT MASTER FILE (ACCT-REC) - FD AND RECORD LAYOUT.
+000500* SHARED BY EVERY PROGRAM THAT READS OR MAINTAINS THE ACCOUNT
+000600* MASTER.  COPY THIS MEMBER INTO THE FILE SECTION.
+000610*
+000620* MOD-LOG
+000630*   DATE       INIT  DESCRIPTION
+000640*   ---------- ----- ------------------------------------------
+000650*   08/09/2026 DPC   CARVED A 1-BYTE ACCT-STATUS CODE OUT OF THE
+000660*                    FORMER 7-BYTE RESERVED FILLER; 6 BYTES OF
+000670*                    RESERVED FILLER REMAIN.
+000700*-----------------------------------------------------------------
+000800 FD  ACCT-REC
+000900     RECORDING MODE F.
+001000 01  ACCT-FIELDS.
+001100     05  ACCT-NO             PIC X(8).
+001200     05  ACCT-LIMIT          PIC S9(7)V99 COMP-3.
+001300     05  ACCT-BALANCE        PIC S9(7)V99 COMP-3.
+001400     05  LAST-NAME           PIC X(20).
+001500     05  FIRST-NAME          PIC X(15).
+001600     05  CILENT-ADDR.
+001700         10  STREET-ADDR     PIC X(25).
+001800         10  CITY-COUNTY     PIC X(20).
+001900         10  USA-STATE       PIC X(15).
+002000     05  ACCT-STATUS-FIELDS.
+002010         10  ACCT-STATUS     PIC X(1).
+002020             88  ACCT-ACTIVE         VALUE "A".
+002030             88  ACCT-CLOSED         VALUE "C".
+002040             88  ACCT-FROZEN         VALUE "F".
+002050             88  ACCT-DELINQUENT     VALUE "D".
+002060         10  RESERVED        PIC X(6).
+002100     05  COMMENTS            PIC X(50).
