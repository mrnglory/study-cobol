@@ -0,0 +1,35 @@
+000100*-----------------------------------------------------------------
+000200* PRINTREC.CPY
+000300*
+000400* STANDARD DAILY ACCOUNT LISTING - FD AND PRINT LINE LAYOUT.
+000500* SHARED BY EVERY PROGRAM THAT PRODUCES THE STANDARD PRINT-REC
+000600* FORMATTED LISTING (THE DAILY LISTING ITSELF, AND ANY EXTRACT
+000700* OR SUBSET REPORT THAT REUSES THE SAME COLUMNS).
+000710*
+000720* MOD-LOG
+000730*   DATE       INIT  DESCRIPTION
+000740*   ---------- ----- ------------------------------------------
+000750*   08/09/2026 DPC   ADDED TRAILER-REC (REDEFINES PRINT-REC) FOR
+000760*                    THE END-OF-RUN CONTROL-TOTAL RECORD.
+000770*   08/09/2026 DPC   WIDENED TRLR-COUNT-O TO 7 DIGITS AND
+000780*                    TRLR-BAL-TOTAL-O/TRLR-LIMIT-TOTAL-O TO 9
+000790*                    INTEGER DIGITS SO THEY NO LONGER TRUNCATE
+000795*                    THE WS-PRINT-COUNT/WS-BALANCE-TOTAL/
+000796*                    WS-LIMIT-TOTAL ACCUMULATORS THEY ARE MOVED
+000797*                    FROM.
+000800*-----------------------------------------------------------------
+000900 FD  PRINT-LINE
+001000     RECORDING MODE F.
+001100 01  PRINT-REC.
+001200     05  ACCT-NO-O           PIC X(8).
+001300     05  ACCT-LIMIT-O        PIC $$,$$$,$$9.99.
+001400     05  ACCT-BALANCE-O      PIC $$,$$$,$$9.99.
+001500     05  LAST-NAME-O         PIC X(20).
+001600     05  FIRST-NAME-O        PIC X(15).
+001700     05  COMMENTS-O          PIC X(50).
+001800 01  TRAILER-REC REDEFINES PRINT-REC.
+001900     05  TRLR-LABEL-O        PIC X(20).
+002000     05  TRLR-COUNT-O        PIC Z,ZZZ,ZZ9.
+002100     05  TRLR-BAL-TOTAL-O    PIC $$$$,$$$,$$9.99.
+002200     05  TRLR-LIMIT-TOTAL-O  PIC $$$$,$$$,$$9.99.
+002300     05  FILLER              PIC X(60).
