@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------------
+000200* OVERREC.CPY
+000300*
+000400* OVER-LIMIT EXCEPTION LISTING - FD AND PRINT LINE LAYOUT.
+000500* SAME COLUMNS AS THE STANDARD PRINT-REC LISTING (PRINTREC.CPY)
+000600* WITH AN ADDED OVERAGE-O COLUMN SHOWING HOW FAR THE BALANCE IS
+000700* OVER THE LIMIT.
+000800*-----------------------------------------------------------------
+000900 FD  OVER-LINE
+001000     RECORDING MODE F.
+001100 01  OVER-REC.
+001200     05  ACCT-NO-O           PIC X(8).
+001300     05  ACCT-LIMIT-O        PIC $$,$$$,$$9.99.
+001400     05  ACCT-BALANCE-O      PIC $$,$$$,$$9.99.
+001500     05  OVERAGE-O           PIC $$,$$$,$$9.99.
+001600     05  LAST-NAME-O         PIC X(20).
+001700     05  FIRST-NAME-O        PIC X(15).
+001800     05  COMMENTS-O          PIC X(50).
