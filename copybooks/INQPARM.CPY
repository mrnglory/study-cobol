@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------------
+000200* INQPARM.CPY
+000300*
+000400* ONE-RECORD CONTROL CARD SUPPLYING THE ACCT-NO TO LOOK UP FOR
+000500* THE AD HOC ACCOUNT INQUIRY UTILITY.
+000600*-----------------------------------------------------------------
+000700 FD  INQUIRY-PARM
+000800     RECORDING MODE F.
+000900 01  INQUIRY-PARM-REC.
+001000     05  INQ-ACCT-NO         PIC X(8).
