@@ -0,0 +1,27 @@
+000100*-----------------------------------------------------------------
+000200* SELRSRT.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE CHECKPOINT/RESTART FILE.  FILE
+000500* STATUS IS CHECKED AT OPEN TIME TO TELL A FRESH RUN (NO
+000600* CHECKPOINT FILE YET) FROM A RESTART RUN, AND AFTER EACH WRITE/
+000610* REWRITE TO CATCH A FAILED CHECKPOINT.
+000620*
+000630* MOD-LOG
+000640*   DATE       INIT  DESCRIPTION
+000650*   ---------- ----- ------------------------------------------
+000660*   08/09/2026 DPC   CHANGED FROM LINE SEQUENTIAL TO SEQUENTIAL -
+000670*                    RESTART-REC CARRIES COMP-3 TOTALS, AND LINE
+000680*                    SEQUENTIAL CANNOT HOLD ARBITRARY BINARY
+000690*                    BYTES THE WAY A NORMAL SEQUENTIAL FILE CAN.
+000691*   08/09/2026 DPC   CHANGED FROM SEQUENTIAL TO RELATIVE, RANDOM
+000692*                    ACCESS, SO THE SAME SINGLE RECORD CAN BE
+000693*                    REWRITTEN IN PLACE AT EVERY CHECKPOINT WHILE
+000694*                    THE FILE STAYS OPEN FOR THE WHOLE RUN,
+000695*                    INSTEAD OF PAYING A FULL OPEN/WRITE/CLOSE ON
+000696*                    THE PHYSICAL FILE FOR EVERY ACCOUNT PROCESSED.
+000700*-----------------------------------------------------------------
+000800     SELECT RESTART-FILE ASSIGN TO "RESTFILE"
+000900         ORGANIZATION IS RELATIVE
+000910         ACCESS MODE IS RANDOM
+000920         RELATIVE KEY IS WS-RESTART-RELKEY
+001000         FILE STATUS IS WS-RESTART-STATUS.
