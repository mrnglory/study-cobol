@@ -0,0 +1,29 @@
+000100*-----------------------------------------------------------------
+000200* SELACCT.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE ACCOUNT MASTER (ACCT-REC).  COPY
+000500* INTO THE INPUT-OUTPUT SECTION OF ANY PROGRAM THAT OPENS THE
+000600* ACCOUNT MASTER.
+000610*
+000620* INDEXED (KSDS) BY ACCT-NO SO THE MASTER CAN BE UPDATED AND
+000630* LOOKED UP AT RANDOM AS WELL AS READ IN KEY SEQUENCE.  ACCESS
+000640* MODE IS DYNAMIC - PROGRAMS THAT ONLY NEED A FULL SEQUENTIAL
+000650* PASS READ WITH "READ ACCT-REC NEXT RECORD"; PROGRAMS THAT
+000660* MAINTAIN OR LOOK UP A SINGLE ACCOUNT MOVE THE KEY TO ACCT-NO
+000670* AND READ/REWRITE/WRITE/DELETE AGAINST IT DIRECTLY.
+000680*
+000690* MOD-LOG
+000700*   DATE       INIT  DESCRIPTION
+000710*   ---------- ----- ------------------------------------------
+000720*   08/09/2026 DPC   CONVERTED FROM LINE SEQUENTIAL TO INDEXED,
+000730*                    KEYED ON ACCT-NO, FOR RANDOM MAINTENANCE
+000740*                    AND AD HOC LOOKUPS.
+000750*   08/09/2026 DPC   ADDED FILE STATUS IS WS-ACCT-STATUS SO A
+000760*                    FAILED RANDOM WRITE/REWRITE/DELETE CAN BE
+000770*                    DETECTED AND LOGGED.
+000780*-----------------------------------------------------------------
+000800     SELECT ACCT-REC ASSIGN TO "ACCTREC"
+000900         ORGANIZATION IS INDEXED
+000910         ACCESS MODE IS DYNAMIC
+000920         RECORD KEY IS ACCT-NO
+000930         FILE STATUS IS WS-ACCT-STATUS.
