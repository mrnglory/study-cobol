@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------------
+000200* ADDRREC.CPY
+000300*
+000400* CLIENT ADDRESS VALIDATION REPORT - FD AND PRINT LINE LAYOUT.
+000500* LISTS EVERY ACCT-REC WHOSE CILENT-ADDR GROUP NEEDS CLEAN-UP
+000600* BEFORE STATEMENTS GO OUT.
+000700*-----------------------------------------------------------------
+000800 FD  ADDR-LINE
+000900     RECORDING MODE F.
+001000 01  ADDR-REC.
+001100     05  ACCT-NO-O           PIC X(8).
+001200     05  STREET-ADDR-O       PIC X(25).
+001300     05  CITY-COUNTY-O       PIC X(20).
+001400     05  USA-STATE-O         PIC X(15).
+001500     05  ADDR-REASON-O       PIC X(40).
