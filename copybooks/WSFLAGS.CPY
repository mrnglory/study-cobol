@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------------
+000200* WSFLAGS.CPY
+000300*
+000400* COMMON WORKING-STORAGE SWITCHES SHARED ACROSS THE ACCOUNT
+000500* SYSTEM PROGRAMS.  COPY THIS MEMBER INTO WORKING-STORAGE
+000600* SECTION.
+000700*-----------------------------------------------------------------
+000800 01  FLAGS.
+000900     05  LASTREC             PIC X VALUE SPACE.
+001000         88  END-OF-ACCT-REC     VALUE "Y".
