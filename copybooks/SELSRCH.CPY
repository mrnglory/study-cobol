@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------------
+000200* SELSRCH.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE COMMENTS SEARCH CONTROL CARD.
+000500*-----------------------------------------------------------------
+000600     SELECT SEARCH-PARM ASSIGN TO "SRCHCARD"
+000700         ORGANIZATION IS LINE SEQUENTIAL.
