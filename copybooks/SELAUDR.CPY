@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------------
+000200* SELAUDR.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE CREDIT-LIMIT CHANGE AUDIT REPORT.
+000500*-----------------------------------------------------------------
+000600     SELECT AUDIT-RPT-LINE ASSIGN TO "AUDTRPT"
+000700         ORGANIZATION IS LINE SEQUENTIAL.
