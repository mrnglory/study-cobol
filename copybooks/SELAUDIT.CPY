@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------------
+000200* SELAUDIT.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE CREDIT-LIMIT CHANGE AUDIT TRAIL.
+000500*
+000510* MOD-LOG
+000520*   DATE       INIT  DESCRIPTION
+000530*   ---------- ----- ------------------------------------------
+000540*   08/09/2026 DPC   CHANGED FROM LINE SEQUENTIAL TO SEQUENTIAL -
+000550*                    AUDIT-REC CARRIES COMP-3 OLD/NEW LIMITS, AND
+000560*                    LINE SEQUENTIAL CANNOT HOLD ARBITRARY BINARY
+000570*                    BYTES THE WAY A NORMAL SEQUENTIAL FILE CAN.
+000580*-----------------------------------------------------------------
+000600     SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS WS-AUDIT-STATUS.
