@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------------
+000200* SELADDR.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE CLIENT ADDRESS VALIDATION REPORT.
+000500*-----------------------------------------------------------------
+000600     SELECT ADDR-LINE ASSIGN TO "ADDRLINE"
+000700         ORGANIZATION IS LINE SEQUENTIAL.
