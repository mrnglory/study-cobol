@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------------
+000200* SRCHPARM.CPY
+000300*
+000400* ONE-RECORD CONTROL CARD SUPPLYING THE SEARCH TEXT FOR THE
+000500* COMMENTS FIELD EXTRACT UTILITY.
+000600*-----------------------------------------------------------------
+000700 FD  SEARCH-PARM
+000800     RECORDING MODE F.
+000900 01  SEARCH-PARM-REC.
+001000     05  SEARCH-TEXT         PIC X(50).
