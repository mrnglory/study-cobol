@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------------
+000200* SELPRNT.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE STANDARD PRINT-LINE LISTING.  COPY
+000500* INTO THE INPUT-OUTPUT SECTION OF ANY PROGRAM THAT PRODUCES A
+000600* PRINT-REC FORMATTED LISTING.  FILE STATUS IS CHECKED BY ANY
+000700* PROGRAM THAT MAY NEED TO OPEN EXTEND RATHER THAN OUTPUT (A
+000800* RESTARTED RUN PRESERVING A PRIOR PARTIAL LISTING).
+000810*
+000820* MOD-LOG
+000830*   DATE       INIT  DESCRIPTION
+000840*   ---------- ----- ------------------------------------------
+000850*   08/09/2026 DPC   ADDED FILE STATUS IS WS-PRNT-STATUS.
+000900*-----------------------------------------------------------------
+001000     SELECT PRINT-LINE ASSIGN TO "PRTLINE"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-PRNT-STATUS.
