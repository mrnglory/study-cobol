@@ -0,0 +1,7 @@
+000100*-----------------------------------------------------------------
+000200* SELINQ.CPY
+000300*
+000400* FILE-CONTROL ENTRY FOR THE ACCOUNT INQUIRY CONTROL CARD.
+000500*-----------------------------------------------------------------
+000600     SELECT INQUIRY-PARM ASSIGN TO "INQCARD"
+000700         ORGANIZATION IS LINE SEQUENTIAL.
