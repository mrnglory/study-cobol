@@ -0,0 +1,110 @@
+000100 IDENTIFICATION DIVISION.
+000110*-----------------------------------------------------------------
+000120 PROGRAM-ID.    AR210.
+000130 AUTHOR.        D P CONLEY.
+000140 INSTALLATION.  CONSUMER CREDIT SERVICES - DATA PROCESSING.
+000150 DATE-WRITTEN.  08/09/2026.
+000160 DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* AR210 - CREDIT-LIMIT CHANGE AUDIT REPORT.
+000190*
+000200* READS A FROM-DATE/TO-DATE RANGE (YYYYMMDD) FROM THE AUDIT-PARM
+000210* CONTROL CARD, THEN LISTS EVERY RECORD ON THE CREDIT-LIMIT CHANGE
+000220* AUDIT TRAIL (WRITTEN BY AR200) WHOSE AUDIT-DATE FALLS WITHIN
+000230* THAT RANGE, INCLUSIVE OF BOTH ENDPOINTS.
+000240*
+000250* MOD-LOG
+000260*   DATE       INIT  DESCRIPTION
+000270*   ---------- ----- ------------------------------------------
+000280*   08/09/2026 DPC   ORIGINAL PROGRAM.
+000290*-----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     COPY "SELAUDIT.CPY".
+000340     COPY "SELAUDP.CPY".
+000350     COPY "SELAUDR.CPY".
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 COPY "AUDITREC.CPY".
+000390 COPY "AUDTPARM.CPY".
+000400 COPY "AUDRPTREC.CPY".
+000410 WORKING-STORAGE SECTION.
+000420 01  WS-AUDIT-STATUS         PIC XX VALUE "00".
+000430 01  WS-SWITCHES.
+000440     05  AUDIT-EOF-SW        PIC X VALUE SPACE.
+000450         88  AUDIT-FILE-EOF      VALUE "Y".
+000460 01  WS-DATE-RANGE.
+000470     05  WS-FROM-DATE        PIC 9(8) VALUE ZERO.
+000480     05  WS-TO-DATE          PIC 9(8) VALUE ZERO.
+000490 01  WS-SELECT-COUNT         PIC 9(7) COMP-3 VALUE ZERO.
+000500 PROCEDURE DIVISION.
+000510*-----------------------------------------------------------------
+000520* 0000-MAINLINE
+000530*-----------------------------------------------------------------
+000540 0000-MAINLINE.
+000550     PERFORM 1000-INITIALIZE
+000560         THRU 1000-INITIALIZE-EXIT.
+000570     PERFORM 2000-PROCESS-AUDIT-REC
+000580         THRU 2000-PROCESS-AUDIT-REC-EXIT
+000590         UNTIL AUDIT-FILE-EOF.
+000600     PERFORM 9000-TERMINATE
+000610         THRU 9000-TERMINATE-EXIT.
+000620     STOP RUN.
+000630*-----------------------------------------------------------------
+000640* 1000-INITIALIZE
+000650*-----------------------------------------------------------------
+000660 1000-INITIALIZE.
+000670     OPEN INPUT AUDIT-PARM.
+000680     READ AUDIT-PARM
+000690         AT END
+000700             DISPLAY "AR210 - NO AUDIT-PARM CARD SUPPLIED"
+000710             CLOSE AUDIT-PARM
+000720             STOP RUN
+000730     END-READ.
+000740     MOVE AUDPARM-FROM-DATE TO WS-FROM-DATE.
+000750     MOVE AUDPARM-TO-DATE   TO WS-TO-DATE.
+000760     CLOSE AUDIT-PARM.
+000770     OPEN INPUT  AUDIT-FILE.
+000780     OPEN OUTPUT AUDIT-RPT-LINE.
+000790     READ AUDIT-FILE
+000800         AT END
+000810             SET AUDIT-FILE-EOF TO TRUE.
+000820 1000-INITIALIZE-EXIT.
+000830     EXIT.
+000840*-----------------------------------------------------------------
+000850* 2000-PROCESS-AUDIT-REC
+000860*-----------------------------------------------------------------
+000870 2000-PROCESS-AUDIT-REC.
+000880     IF AUDIT-DATE >= WS-FROM-DATE AND AUDIT-DATE <= WS-TO-DATE
+000890         PERFORM 2100-PRINT-AUDIT-LINE
+000900             THRU 2100-PRINT-AUDIT-LINE-EXIT
+000910     END-IF.
+000920     READ AUDIT-FILE
+000930         AT END
+000940             SET AUDIT-FILE-EOF TO TRUE.
+000950 2000-PROCESS-AUDIT-REC-EXIT.
+000960     EXIT.
+000970*-----------------------------------------------------------------
+000980* 2100-PRINT-AUDIT-LINE
+000990*-----------------------------------------------------------------
+001000 2100-PRINT-AUDIT-LINE.
+001010     MOVE AUDIT-ACCT-NO      TO ARPT-ACCT-NO-O
+001020     MOVE AUDIT-DATE         TO ARPT-DATE-O
+001030     MOVE AUDIT-OLD-LIMIT    TO ARPT-OLD-LIMIT-O
+001040     MOVE AUDIT-NEW-LIMIT    TO ARPT-NEW-LIMIT-O
+001050     MOVE AUDIT-REASON       TO ARPT-REASON-O
+001060     WRITE AUDIT-RPT-REC.
+001070     ADD 1 TO WS-SELECT-COUNT.
+001080 2100-PRINT-AUDIT-LINE-EXIT.
+001090     EXIT.
+001100*-----------------------------------------------------------------
+001110* 9000-TERMINATE
+001120*-----------------------------------------------------------------
+001130 9000-TERMINATE.
+001140     CLOSE AUDIT-FILE.
+001150     CLOSE AUDIT-RPT-LINE.
+001160     DISPLAY "AR210 LIMIT-CHANGE AUDIT REPORT COMPLETE".
+001170     DISPLAY "  RECORDS SELECTED : " WS-SELECT-COUNT.
+001180 9000-TERMINATE-EXIT.
+001190     EXIT.
