@@ -0,0 +1,362 @@
+000100 IDENTIFICATION DIVISION.
+000110*-----------------------------------------------------------------
+000120 PROGRAM-ID.    AR100.
+000130 AUTHOR.        D P CONLEY.
+000140 INSTALLATION.  CONSUMER CREDIT SERVICES - DATA PROCESSING.
+000150 DATE-WRITTEN.  01/15/1998.
+000160 DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* AR100 - DAILY ACCOUNT MASTER LISTING.
+000190*
+000200* READS THE ACCOUNT MASTER (ACCT-REC) SEQUENTIALLY AND PRODUCES
+000210* THE STANDARD PRINT-REC FORMATTED DAILY LISTING.  ANY RECORD
+000220* WHOSE ACCT-LIMIT OR ACCT-BALANCE FAILS COMP-3 VALIDATION IS
+000230* ROUTED TO THE EXCEPTIONS FILE INSTEAD OF BEING PRINTED.
+000240* ACCOUNTS FLAGGED CLOSED OR FROZEN ARE SKIPPED ON THIS LISTING.
+000250* A CONTROL-TOTAL TRAILER RECORD (COUNT, SUM OF BALANCES, SUM OF
+000260* LIMITS) IS WRITTEN AT THE END OF THE LISTING FOR RECONCILIATION
+000270* AGAINST THE ACCOUNT MASTER'S OWN CONTROL TOTALS.
+000280* THE RUN CHECKPOINTS ITS PROGRESS (LAST ACCT-NO SUCCESSFULLY
+000290* PROCESSED) TO THE RESTART FILE EVERY WS-CKPT-INTERVAL RECORDS.
+000300* IF A PRIOR CHECKPOINT IS FOUND AT START-UP THIS RUN RESTARTS
+000310* PAST IT INSTEAD OF REPROCESSING THE WHOLE MASTER.
+000320*
+000330* MOD-LOG
+000340*   DATE       INIT  DESCRIPTION
+000350*   ---------- ----- ------------------------------------------
+000360*   01/15/1998 DPC   ORIGINAL PROGRAM - FULL SEQUENTIAL LISTING.
+000370*   08/09/2026 DPC   ADDED COMP-3 VALIDATION (CALLS AR090) AHEAD
+000380*                    OF THE PRINT STEP; BAD RECORDS NOW ROUTE TO
+000390*                    THE EXCEPTIONS FILE.
+000400*   08/09/2026 DPC   SKIP CLOSED/FROZEN ACCOUNTS (ACCT-STATUS) ON
+000410*                    THE STANDARD LISTING.
+000420*   08/09/2026 DPC   ADDED END-OF-RUN CONTROL-TOTAL TRAILER.
+000430*   08/09/2026 DPC   ADDED CHECKPOINT/RESTART AGAINST THE RESTART
+000440*                    FILE.
+000441*   08/09/2026 DPC   ACCT-REC IS NOW INDEXED; SEQUENTIAL READS
+000442*                    CHANGED TO READ...NEXT RECORD.
+000443*   08/09/2026 DPC   A RESTARTED RUN NOW OPENS PRINT-LINE AND
+000444*                    EXCEPT-FILE EXTEND INSTEAD OF OUTPUT, SO THE
+000445*                    PRIOR RUN'S LISTING/EXCEPTION LINES SURVIVE
+000446*                    THE RESTART INSTEAD OF BEING TRUNCATED, AND
+000447*                    THE CONTROL TOTALS ARE NOW CARRIED ACROSS THE
+000448*                    CHECKPOINT SO THE TRAILER REFLECTS THE WHOLE
+000449*                    MASTER, NOT JUST THE TAIL AFTER THE RESTART.
+000451*   08/09/2026 DPC   CHECKPOINT WRITE FAILURES ARE NOW CHECKED AND
+000452*                    DISPLAYED (SELRSRT.CPY MOVED RESTART-FILE OFF
+000453*                    LINE SEQUENTIAL, WHICH CANNOT HOLD RESTART-
+000454*                    REC'S COMP-3 TOTALS, SO A FAILURE IS NOW
+000455*                    POSSIBLE TO DETECT INSTEAD OF ALWAYS SILENT).
+000456*   08/09/2026 DPC   WS-CKPT-INTERVAL CHANGED FROM 100 TO 1 - A
+000457*                    RESTART CAN ONLY SKIP PAST A CHECKPOINTED
+000458*                    ACCT-NO, NOT PAST WHATEVER WAS ALREADY
+000459*                    APPENDED TO PRINT-LINE/EXCEPT-FILE SINCE THE
+000460*                    LAST CHECKPOINT, SO A WIDER INTERVAL LEFT UP
+000461*                    TO 99 LINES TO BE REPRINTED AFTER A RESTART.
+000462*                    CHECKPOINTING EVERY RECORD CLOSES THAT GAP.
+000463*   08/09/2026 DPC   RESTART-FILE IS NOW OPENED ONCE (SELRSRT.CPY
+000464*                    MOVED IT TO RELATIVE/RANDOM) AND ITS SINGLE
+000465*                    RECORD REWRITTEN IN PLACE AT EVERY CHECKPOINT
+000466*                    INSTEAD OF A FULL OPEN/WRITE/CLOSE ON THE
+000467*                    PHYSICAL FILE PER ACCOUNT - CHECKPOINTING
+000468*                    EVERY RECORD IS NO LONGER EXPENSIVE, SO THE
+000469*                    INTERVAL STAYS AT 1 RATHER THAN GOING BACK TO
+000470*                    A WIDER ONE, WHICH WOULD REOPEN THE DUPLICATE-
+000471*                    LISTING-LINE GAP THIS WAS CHANGED TO CLOSE.
+000472*                    1200-SKIP-TO-RESTART-POINT NOW USES START ON
+000473*                    ACCT-REC'S KEY TO JUMP DIRECTLY PAST THE LAST
+000474*                    CHECKPOINTED ACCT-NO INSTEAD OF READING AND
+000475*                    DISCARDING ONE RECORD AT A TIME.
+000450*-----------------------------------------------------------------
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     COPY "SELACCT.CPY".
+000500     COPY "SELPRNT.CPY".
+000510     COPY "SELEXCP.CPY".
+000520     COPY "SELRSRT.CPY".
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 COPY "ACCTREC.CPY".
+000560 COPY "PRINTREC.CPY".
+000570 COPY "EXCPTREC.CPY".
+000580 COPY "RESTARTREC.CPY".
+000590 WORKING-STORAGE SECTION.
+000595 01  WS-ACCT-STATUS          PIC XX VALUE "00".
+000596 01  WS-PRNT-STATUS          PIC XX VALUE "00".
+000597 01  WS-EXCPT-STATUS         PIC XX VALUE "00".
+000600 COPY "WSFLAGS.CPY".
+000610 01  WS-VALID-SW             PIC X.
+000620     88  WS-FIELD-VALID          VALUE "Y".
+000630     88  WS-FIELD-INVALID        VALUE "N".
+000640 01  WS-CONTROL-TOTALS.
+000650     05  WS-PRINT-COUNT      PIC 9(7) COMP-3 VALUE ZERO.
+000660     05  WS-BALANCE-TOTAL    PIC S9(9)V99 COMP-3 VALUE ZERO.
+000670     05  WS-LIMIT-TOTAL      PIC S9(9)V99 COMP-3 VALUE ZERO.
+000680 01  WS-RESTART-CONTROLS.
+000690     05  WS-RESTART-SW       PIC X VALUE SPACE.
+000700         88  RESTART-RUN         VALUE "Y".
+000710     05  WS-RESTART-ACCT-NO  PIC X(8) VALUE SPACES.
+000720     05  WS-RESTART-STATUS   PIC XX VALUE "00".
+000730     05  WS-CKPT-INTERVAL    PIC 9(4) COMP VALUE 1.
+000740     05  WS-RECS-SINCE-CKPT  PIC 9(4) COMP VALUE ZERO.
+000741     05  WS-RESTART-RELKEY   PIC 9(4) COMP VALUE 1.
+000742     05  WS-CKPT-REC-SW      PIC X VALUE "N".
+000743         88  CKPT-REC-EXISTS     VALUE "Y".
+000750 PROCEDURE DIVISION.
+000760*-----------------------------------------------------------------
+000770* 0000-MAINLINE
+000780*-----------------------------------------------------------------
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE
+000810         THRU 1000-INITIALIZE-EXIT.
+000820     PERFORM 2000-PROCESS-ACCT-REC
+000830         THRU 2000-PROCESS-ACCT-REC-EXIT
+000840         UNTIL END-OF-ACCT-REC.
+000850     PERFORM 9000-TERMINATE
+000860         THRU 9000-TERMINATE-EXIT.
+000870     STOP RUN.
+000880*-----------------------------------------------------------------
+000890* 1000-INITIALIZE
+000900*-----------------------------------------------------------------
+000910 1000-INITIALIZE.
+000920     OPEN INPUT  ACCT-REC.
+000930     PERFORM 1100-CHECK-RESTART
+000940         THRU 1100-CHECK-RESTART-EXIT.
+000950     PERFORM 1150-OPEN-OUTPUT-FILES
+000960         THRU 1150-OPEN-OUTPUT-FILES-EXIT.
+000970     IF RESTART-RUN
+000980         PERFORM 1200-SKIP-TO-RESTART-POINT
+000990             THRU 1200-SKIP-TO-RESTART-POINT-EXIT
+001000     ELSE
+001010         READ ACCT-REC NEXT RECORD
+001020             AT END
+001030                 SET END-OF-ACCT-REC TO TRUE
+001031         END-READ
+001032     END-IF.
+001040 1000-INITIALIZE-EXIT.
+001050     EXIT.
+001060*-----------------------------------------------------------------
+001070* 1100-CHECK-RESTART
+001080*
+001090* LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT FINISH.
+001100* IF ONE IS FOUND, REMEMBERS ITS ACCT-NO SO 1200-SKIP-TO-RESTART-
+001110* POINT CAN FAST-FORWARD PAST ALREADY-PROCESSED RECORDS, AND
+001115* PICKS THE CONTROL TOTALS BACK UP WHERE THE PRIOR RUN LEFT OFF
+001116* INSTEAD OF RESTARTING THEM AT ZERO.  RESTART-FILE HOLDS AT MOST
+001117* ONE RECORD, ALWAYS AT RELATIVE SLOT 1, SO IT IS READ BY KEY
+001118* RATHER THAN SEQUENTIALLY.
+001120*-----------------------------------------------------------------
+001130 1100-CHECK-RESTART.
+001140     MOVE SPACE TO WS-RESTART-SW.
+001141     MOVE 1 TO WS-RESTART-RELKEY.
+001150     OPEN INPUT RESTART-FILE.
+001160     IF WS-RESTART-STATUS = "00"
+001170         READ RESTART-FILE
+001180             INVALID KEY
+001190                 CONTINUE
+001200             NOT INVALID KEY
+001210                 SET RESTART-RUN TO TRUE
+001211                 SET CKPT-REC-EXISTS TO TRUE
+001220                 MOVE RESTART-ACCT-NO    TO WS-RESTART-ACCT-NO
+001221                 MOVE CKPT-PRINT-COUNT   TO WS-PRINT-COUNT
+001222                 MOVE CKPT-BALANCE-TOTAL TO WS-BALANCE-TOTAL
+001223                 MOVE CKPT-LIMIT-TOTAL   TO WS-LIMIT-TOTAL
+001230         END-READ
+001240         CLOSE RESTART-FILE
+001250     END-IF.
+001260 1100-CHECK-RESTART-EXIT.
+001270     EXIT.
+001271*-----------------------------------------------------------------
+001272* 1150-OPEN-OUTPUT-FILES
+001273*
+001274* A FRESH RUN OPENS PRINT-LINE/EXCEPT-FILE OUTPUT AS USUAL.  A
+001275* RESTARTED RUN OPENS THEM EXTEND INSTEAD, SO THE LISTING LINES
+001276* AND EXCEPTIONS ALREADY WRITTEN BY THE RUN THAT ABENDED ARE
+001277* PRESERVED RATHER THAN TRUNCATED; IF THIS IS THE VERY FIRST TIME
+001278* EITHER FILE HAS EVER BEEN OPENED, EXTEND FAILS WITH STATUS 35
+001279* AND FALLS BACK TO OUTPUT, THE SAME PATTERN AR200 USES FOR THE
+001280* AUDIT TRAIL.  RESTART-FILE IS ALSO OPENED HERE, I-O, FOR THE
+001281* WHOLE REST OF THE RUN, SO EVERY CHECKPOINT CAN REWRITE ITS ONE
+001282* RECORD IN PLACE INSTEAD OF OPENING AND CLOSING THE FILE EACH
+001283* TIME; IF IT HAS NEVER BEEN CREATED, I-O FAILS WITH STATUS 35 AND
+001284* IT IS CREATED WITH OPEN OUTPUT, THEN REOPENED I-O.
+001285*-----------------------------------------------------------------
+001286 1150-OPEN-OUTPUT-FILES.
+001287     IF RESTART-RUN
+001288         OPEN EXTEND PRINT-LINE
+001289         IF WS-PRNT-STATUS = "35"
+001290             OPEN OUTPUT PRINT-LINE
+001291         END-IF
+001292         OPEN EXTEND EXCEPT-FILE
+001293         IF WS-EXCPT-STATUS = "35"
+001294             OPEN OUTPUT EXCEPT-FILE
+001295         END-IF
+001296     ELSE
+001297         OPEN OUTPUT PRINT-LINE
+001298         OPEN OUTPUT EXCEPT-FILE
+001299     END-IF.
+001300     OPEN I-O RESTART-FILE.
+001301     IF WS-RESTART-STATUS = "35"
+001302         OPEN OUTPUT RESTART-FILE
+001303         CLOSE RESTART-FILE
+001304         OPEN I-O RESTART-FILE
+001305     END-IF.
+001306 1150-OPEN-OUTPUT-FILES-EXIT.
+001307     EXIT.
+001370*-----------------------------------------------------------------
+001380* 1200-SKIP-TO-RESTART-POINT
+001385*
+001386* A RESTARTED RUN NO LONGER READS AND DISCARDS ONE RECORD AT A
+001387* TIME BACK UP TO THE CHECKPOINTED ACCT-NO - ACCT-REC IS INDEXED
+001388* AND DYNAMIC ACCESS, SO START JUMPS DIRECTLY PAST IT AND THE
+001389* FOLLOWING READ NEXT RECORD PICKS UP THE FIRST RECORD STILL TO
+001390* BE PROCESSED.
+001395*-----------------------------------------------------------------
+001400 1200-SKIP-TO-RESTART-POINT.
+001405     MOVE WS-RESTART-ACCT-NO TO ACCT-NO.
+001410     START ACCT-REC KEY IS GREATER THAN ACCT-NO
+001420         INVALID KEY
+001430             SET END-OF-ACCT-REC TO TRUE
+001440     END-START.
+001441     IF NOT END-OF-ACCT-REC
+001442         READ ACCT-REC NEXT RECORD
+001443             AT END
+001444                 SET END-OF-ACCT-REC TO TRUE
+001445         END-READ
+001446     END-IF.
+001450 1200-SKIP-TO-RESTART-POINT-EXIT.
+001460     EXIT.
+001460*-----------------------------------------------------------------
+001470* 2000-PROCESS-ACCT-REC
+001480*-----------------------------------------------------------------
+001490 2000-PROCESS-ACCT-REC.
+001500     CALL "AR090" USING ACCT-LIMIT WS-VALID-SW.
+001510     IF WS-FIELD-VALID
+001520         CALL "AR090" USING ACCT-BALANCE WS-VALID-SW
+001530     END-IF.
+001540     IF NOT WS-FIELD-VALID
+001550         PERFORM 2300-WRITE-EXCEPTION
+001560             THRU 2300-WRITE-EXCEPTION-EXIT
+001570     ELSE
+001580         IF NOT ACCT-CLOSED AND NOT ACCT-FROZEN
+001590             PERFORM 2200-PRINT-LISTING-LINE
+001600                 THRU 2200-PRINT-LISTING-LINE-EXIT
+001610         END-IF
+001620     END-IF.
+001630     PERFORM 2600-CHECKPOINT-IF-DUE
+001640         THRU 2600-CHECKPOINT-IF-DUE-EXIT.
+001650     READ ACCT-REC NEXT RECORD
+001660         AT END
+001670             SET END-OF-ACCT-REC TO TRUE.
+001680 2000-PROCESS-ACCT-REC-EXIT.
+001690     EXIT.
+001700*-----------------------------------------------------------------
+001710* 2200-PRINT-LISTING-LINE
+001720*-----------------------------------------------------------------
+001730 2200-PRINT-LISTING-LINE.
+001740     MOVE ACCT-NO        TO ACCT-NO-O
+001750     MOVE ACCT-LIMIT      TO ACCT-LIMIT-O
+001760     MOVE ACCT-BALANCE    TO ACCT-BALANCE-O
+001770     MOVE LAST-NAME       TO LAST-NAME-O
+001780     MOVE FIRST-NAME      TO FIRST-NAME-O
+001790     MOVE COMMENTS        TO COMMENTS-O
+001800     WRITE PRINT-REC.
+001810     ADD 1              TO WS-PRINT-COUNT.
+001820     ADD ACCT-BALANCE   TO WS-BALANCE-TOTAL.
+001830     ADD ACCT-LIMIT     TO WS-LIMIT-TOTAL.
+001840 2200-PRINT-LISTING-LINE-EXIT.
+001850     EXIT.
+001860*-----------------------------------------------------------------
+001870* 2300-WRITE-EXCEPTION
+001880*-----------------------------------------------------------------
+001890 2300-WRITE-EXCEPTION.
+001900     MOVE ACCT-NO TO EXCEPT-ACCT-NO-O.
+001910     MOVE "ACCT-LIMIT/BAL" TO EXCEPT-FIELD-O.
+001920     MOVE "INVALID COMP-3 SIGN NIBBLE OR DIGIT"
+001930         TO EXCEPT-REASON-O.
+001940     WRITE EXCEPT-REC.
+001950 2300-WRITE-EXCEPTION-EXIT.
+001960     EXIT.
+001970*-----------------------------------------------------------------
+001980* 2500-WRITE-TRAILER
+001990*
+002000* CONTROL-TOTAL RECORD FOR RECONCILING THIS RUN AGAINST THE
+002010* ACCOUNT MASTER'S OWN TOTALS.
+002020*-----------------------------------------------------------------
+002030 2500-WRITE-TRAILER.
+002040     MOVE "*** CONTROL TOTALS *"   TO TRLR-LABEL-O.
+002050     MOVE WS-PRINT-COUNT           TO TRLR-COUNT-O.
+002060     MOVE WS-BALANCE-TOTAL         TO TRLR-BAL-TOTAL-O.
+002070     MOVE WS-LIMIT-TOTAL           TO TRLR-LIMIT-TOTAL-O.
+002080     WRITE TRAILER-REC.
+002090 2500-WRITE-TRAILER-EXIT.
+002100     EXIT.
+002110*-----------------------------------------------------------------
+002120* 2600-CHECKPOINT-IF-DUE
+002130*-----------------------------------------------------------------
+002140 2600-CHECKPOINT-IF-DUE.
+002150     ADD 1 TO WS-RECS-SINCE-CKPT.
+002160     IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+002170         MOVE ACCT-NO TO WS-RESTART-ACCT-NO
+002180         PERFORM 2700-WRITE-CHECKPOINT
+002190             THRU 2700-WRITE-CHECKPOINT-EXIT
+002200         MOVE ZERO TO WS-RECS-SINCE-CKPT
+002210     END-IF.
+002220 2600-CHECKPOINT-IF-DUE-EXIT.
+002230     EXIT.
+002240*-----------------------------------------------------------------
+002250* 2700-WRITE-CHECKPOINT
+002260*
+002270* RESTART-FILE IS HELD OPEN I-O FOR THE WHOLE RUN (OPENED BACK IN
+002271* 1150-OPEN-OUTPUT-FILES), SO EVERY CHECKPOINT AFTER THE FIRST
+002272* ONE JUST REWRITES ITS ONE RECORD AT RELATIVE SLOT 1 IN PLACE -
+002273* NO OPEN OR CLOSE ON THE PHYSICAL FILE PER ACCOUNT PROCESSED.
+002274* THE VERY FIRST CHECKPOINT OF A FRESH RUN HAS NO RECORD THERE
+002275* YET, SO IT WRITES ONE INSTEAD OF REWRITING IT.
+002276*-----------------------------------------------------------------
+002280 2700-WRITE-CHECKPOINT.
+002290     MOVE WS-RESTART-ACCT-NO TO RESTART-ACCT-NO.
+002291     MOVE WS-PRINT-COUNT     TO CKPT-PRINT-COUNT.
+002292     MOVE WS-BALANCE-TOTAL   TO CKPT-BALANCE-TOTAL.
+002293     MOVE WS-LIMIT-TOTAL     TO CKPT-LIMIT-TOTAL.
+002294     IF CKPT-REC-EXISTS
+002295         REWRITE RESTART-REC
+002296     ELSE
+002297         WRITE RESTART-REC
+002298         SET CKPT-REC-EXISTS TO TRUE
+002299     END-IF.
+002301     IF WS-RESTART-STATUS NOT = "00"
+002302         DISPLAY "CHECKPOINT WRITE FAILED - STATUS "
+002303             WS-RESTART-STATUS
+002304     END-IF.
+002320 2700-WRITE-CHECKPOINT-EXIT.
+002330     EXIT.
+002340*-----------------------------------------------------------------
+002350* 9000-TERMINATE
+002360*-----------------------------------------------------------------
+002370 9000-TERMINATE.
+002380     PERFORM 2500-WRITE-TRAILER
+002390         THRU 2500-WRITE-TRAILER-EXIT.
+002400     PERFORM 2800-CLEAR-CHECKPOINT
+002410         THRU 2800-CLEAR-CHECKPOINT-EXIT.
+002420     CLOSE ACCT-REC.
+002430     CLOSE PRINT-LINE.
+002440     CLOSE EXCEPT-FILE.
+002450 9000-TERMINATE-EXIT.
+002460     EXIT.
+002470*-----------------------------------------------------------------
+002480* 2800-CLEAR-CHECKPOINT
+002490*
+002500* A CLEAN FINISH MEANS THE WHOLE MASTER WAS PROCESSED, SO THE
+002510* CHECKPOINT IS NO LONGER NEEDED - EMPTY IT OUT SO THE NEXT RUN
+002520* STARTS FROM THE TOP INSTEAD OF TRYING TO RESTART.  RESTART-FILE
+002521* IS STILL OPEN I-O FROM 1150-OPEN-OUTPUT-FILES, SO IT IS CLOSED
+002522* FIRST, THEN RE-CREATED EMPTY WITH OPEN OUTPUT.
+002530*-----------------------------------------------------------------
+002540 2800-CLEAR-CHECKPOINT.
+002541     CLOSE RESTART-FILE.
+002550     OPEN OUTPUT RESTART-FILE.
+002560     CLOSE RESTART-FILE.
+002570 2800-CLEAR-CHECKPOINT-EXIT.
+002580     EXIT.
