@@ -0,0 +1,129 @@
+000100 IDENTIFICATION DIVISION.
+000200*-----------------------------------------------------------------
+000300 PROGRAM-ID.    AR110.
+000400 AUTHOR.        D P CONLEY.
+000500 INSTALLATION.  CONSUMER CREDIT SERVICES - DATA PROCESSING.
+000600 DATE-WRITTEN.  08/09/2026.
+000700 DATE-COMPILED.
+000800*-----------------------------------------------------------------
+000900* AR110 - OVER-LIMIT EXCEPTION REPORT.
+001000*
+001100* READS THE ACCOUNT MASTER (ACCT-REC) SEQUENTIALLY AND PRINTS
+001200* ONLY THE ACCOUNTS WHOSE BALANCE EXCEEDS THEIR CREDIT LIMIT, SO
+001300* COLLECTIONS DOES NOT HAVE TO SCAN THE FULL DAILY LISTING BY
+001400* HAND TO FIND OVER-LIMIT ACCOUNTS.  THE OVERAGE (BALANCE MINUS
+001500* LIMIT) IS COMPUTED AND CARRIED AS AN EXTRA COLUMN.  ANY RECORD
+001600* WHOSE ACCT-LIMIT OR ACCT-BALANCE FAILS COMP-3 VALIDATION IS
+001700* ROUTED TO THE EXCEPTIONS FILE INSTEAD OF BEING COMPARED AND
+001800* PRINTED.
+001900*
+002000* MOD-LOG
+002100*   DATE       INIT  DESCRIPTION
+002200*   ---------- ----- ------------------------------------------
+002300*   08/09/2026 DPC   ORIGINAL PROGRAM.
+002400*   08/09/2026 DPC   ADDED COMP-3 VALIDATION (CALLS AR090) AHEAD
+002500*                    OF THE PRINT STEP.
+002550*   08/09/2026 DPC   ACCT-REC IS NOW INDEXED; SEQUENTIAL READS
+002560*                    CHANGED TO READ...NEXT RECORD.
+002600*-----------------------------------------------------------------
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     COPY "SELACCT.CPY".
+003100     COPY "SELOVER.CPY".
+003200     COPY "SELEXCP.CPY".
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 COPY "ACCTREC.CPY".
+003600 COPY "OVERREC.CPY".
+003700 COPY "EXCPTREC.CPY".
+003800 WORKING-STORAGE SECTION.
+003810 01  WS-ACCT-STATUS          PIC XX VALUE "00".
+003820 01  WS-EXCPT-STATUS         PIC XX VALUE "00".
+003900 COPY "WSFLAGS.CPY".
+004000 01  WS-OVERAGE-AMT          PIC S9(7)V99 COMP-3.
+004100 01  WS-VALID-SW             PIC X.
+004200     88  WS-FIELD-VALID          VALUE "Y".
+004300     88  WS-FIELD-INVALID        VALUE "N".
+004400 PROCEDURE DIVISION.
+004500*-----------------------------------------------------------------
+004600* 0000-MAINLINE
+004700*-----------------------------------------------------------------
+004800 0000-MAINLINE.
+004900     PERFORM 1000-INITIALIZE
+005000         THRU 1000-INITIALIZE-EXIT.
+005100     PERFORM 2000-PROCESS-ACCT-REC
+005200         THRU 2000-PROCESS-ACCT-REC-EXIT
+005300         UNTIL END-OF-ACCT-REC.
+005400     PERFORM 9000-TERMINATE
+005500         THRU 9000-TERMINATE-EXIT.
+005600     STOP RUN.
+005700*-----------------------------------------------------------------
+005800* 1000-INITIALIZE
+005900*-----------------------------------------------------------------
+006000 1000-INITIALIZE.
+006100     OPEN INPUT  ACCT-REC.
+006200     OPEN OUTPUT OVER-LINE.
+006300     OPEN OUTPUT EXCEPT-FILE.
+006400     READ ACCT-REC NEXT RECORD
+006500         AT END
+006600             SET END-OF-ACCT-REC TO TRUE.
+006700 1000-INITIALIZE-EXIT.
+006800     EXIT.
+006900*-----------------------------------------------------------------
+007000* 2000-PROCESS-ACCT-REC
+007100*-----------------------------------------------------------------
+007200 2000-PROCESS-ACCT-REC.
+007300     CALL "AR090" USING ACCT-LIMIT WS-VALID-SW.
+007400     IF WS-FIELD-VALID
+007500         CALL "AR090" USING ACCT-BALANCE WS-VALID-SW
+007600     END-IF.
+007700     IF WS-FIELD-INVALID
+007800         PERFORM 2050-WRITE-EXCEPTION
+007900             THRU 2050-WRITE-EXCEPTION-EXIT
+008000     ELSE
+008100         IF ACCT-BALANCE > ACCT-LIMIT
+008200             PERFORM 2100-PRINT-OVER-LIMIT
+008300                 THRU 2100-PRINT-OVER-LIMIT-EXIT
+008400         END-IF
+008500     END-IF.
+008600     READ ACCT-REC NEXT RECORD
+008700         AT END
+008800             SET END-OF-ACCT-REC TO TRUE.
+008900 2000-PROCESS-ACCT-REC-EXIT.
+009000     EXIT.
+009100*-----------------------------------------------------------------
+009200* 2050-WRITE-EXCEPTION
+009300*-----------------------------------------------------------------
+009400 2050-WRITE-EXCEPTION.
+009500     MOVE ACCT-NO TO EXCEPT-ACCT-NO-O.
+009600     MOVE "ACCT-LIMIT/BAL" TO EXCEPT-FIELD-O.
+009700     MOVE "INVALID COMP-3 SIGN NIBBLE OR DIGIT"
+009800         TO EXCEPT-REASON-O.
+009900     WRITE EXCEPT-REC.
+010000 2050-WRITE-EXCEPTION-EXIT.
+010100     EXIT.
+010200*-----------------------------------------------------------------
+010300* 2100-PRINT-OVER-LIMIT
+010400*-----------------------------------------------------------------
+010500 2100-PRINT-OVER-LIMIT.
+010600     COMPUTE WS-OVERAGE-AMT = ACCT-BALANCE - ACCT-LIMIT.
+010700     MOVE ACCT-NO         TO ACCT-NO-O
+010800     MOVE ACCT-LIMIT       TO ACCT-LIMIT-O
+010900     MOVE ACCT-BALANCE     TO ACCT-BALANCE-O
+011000     MOVE WS-OVERAGE-AMT   TO OVERAGE-O
+011100     MOVE LAST-NAME        TO LAST-NAME-O
+011200     MOVE FIRST-NAME       TO FIRST-NAME-O
+011300     MOVE COMMENTS         TO COMMENTS-O
+011400     WRITE OVER-REC.
+011500 2100-PRINT-OVER-LIMIT-EXIT.
+011600     EXIT.
+011700*-----------------------------------------------------------------
+011800* 9000-TERMINATE
+011900*-----------------------------------------------------------------
+012000 9000-TERMINATE.
+012100     CLOSE ACCT-REC.
+012200     CLOSE OVER-LINE.
+012300     CLOSE EXCEPT-FILE.
+012400 9000-TERMINATE-EXIT.
+012500     EXIT.
