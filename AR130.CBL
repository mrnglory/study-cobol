@@ -0,0 +1,145 @@
+000100 IDENTIFICATION DIVISION.
+000200*-----------------------------------------------------------------
+000300 PROGRAM-ID.    AR130.
+000400 AUTHOR.        D P CONLEY.
+000500 INSTALLATION.  CONSUMER CREDIT SERVICES - DATA PROCESSING.
+000600 DATE-WRITTEN.  08/09/2026.
+000700 DATE-COMPILED.
+000800*-----------------------------------------------------------------
+000900* AR130 - CLIENT ADDRESS VALIDATION REPORT.
+001000*
+001100* READS THE ACCOUNT MASTER (ACCT-REC) SEQUENTIALLY AND LISTS ANY
+001200* ACCOUNT WHERE STREET-ADDR OR CITY-COUNTY IS BLANK, OR WHERE
+001300* THE FIRST TWO CHARACTERS OF USA-STATE DO NOT MATCH A VALID
+001400* U.S. STATE OR DISTRICT-OF-COLUMBIA ABBREVIATION, SO MAILING
+001500* LISTS CAN BE CLEANED UP BEFORE STATEMENTS GO OUT.
+001600*
+001700* MOD-LOG
+001800*   DATE       INIT  DESCRIPTION
+001900*   ---------- ----- ------------------------------------------
+002000*   08/09/2026 DPC   ORIGINAL PROGRAM.
+002050*   08/09/2026 DPC   ACCT-REC IS NOW INDEXED; SEQUENTIAL READS
+002060*                    CHANGED TO READ...NEXT RECORD.
+002100*-----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     COPY "SELACCT.CPY".
+002600     COPY "SELADDR.CPY".
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 COPY "ACCTREC.CPY".
+003000 COPY "ADDRREC.CPY".
+003100 WORKING-STORAGE SECTION.
+003110 01  WS-ACCT-STATUS          PIC XX VALUE "00".
+003200 COPY "WSFLAGS.CPY".
+003300 01  WS-STATE-CODES.
+003310     05  FILLER PIC X(34) VALUE
+003320         "ALAKAZARCACOCTDEFLGAHIIDILINIAKSKY".
+003330     05  FILLER PIC X(34) VALUE
+003340         "LAMEMDMAMIMNMSMOMTNENVNHNJNMNYNCND".
+003350     05  FILLER PIC X(34) VALUE
+003360         "OHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC".
+003700 01  WS-STATE-TABLE REDEFINES WS-STATE-CODES.
+003800     05  WS-STATE-CODE       PIC X(2) OCCURS 51 TIMES.
+003900 01  WS-TAB-IDX              PIC 9(2) COMP.
+004000 01  WS-STATE-SW             PIC X VALUE SPACE.
+004100     88  STATE-FOUND             VALUE "Y".
+004200 01  WS-BAD-SW                PIC X VALUE SPACE.
+004300     88  ADDR-IS-BAD             VALUE "Y".
+004350 01  WS-REASON-TEXT           PIC X(40).
+004400 PROCEDURE DIVISION.
+004500*-----------------------------------------------------------------
+004600* 0000-MAINLINE
+004700*-----------------------------------------------------------------
+004800 0000-MAINLINE.
+004900     PERFORM 1000-INITIALIZE
+005000         THRU 1000-INITIALIZE-EXIT.
+005100     PERFORM 2000-PROCESS-ACCT-REC
+005200         THRU 2000-PROCESS-ACCT-REC-EXIT
+005300         UNTIL END-OF-ACCT-REC.
+005400     PERFORM 9000-TERMINATE
+005500         THRU 9000-TERMINATE-EXIT.
+005600     STOP RUN.
+005700*-----------------------------------------------------------------
+005800* 1000-INITIALIZE
+005900*-----------------------------------------------------------------
+006000 1000-INITIALIZE.
+006100     OPEN INPUT  ACCT-REC.
+006200     OPEN OUTPUT ADDR-LINE.
+006300     READ ACCT-REC NEXT RECORD
+006400         AT END
+006500             SET END-OF-ACCT-REC TO TRUE.
+006600 1000-INITIALIZE-EXIT.
+006700     EXIT.
+006800*-----------------------------------------------------------------
+006900* 2000-PROCESS-ACCT-REC
+007000*-----------------------------------------------------------------
+007100 2000-PROCESS-ACCT-REC.
+007200     SET WS-STATE-SW TO SPACE.
+007300     PERFORM 2300-SEARCH-STATE-TABLE
+007400         THRU 2300-SEARCH-STATE-TABLE-EXIT
+007500         VARYING WS-TAB-IDX FROM 1 BY 1
+007600         UNTIL WS-TAB-IDX > 51 OR STATE-FOUND.
+007700     MOVE SPACE TO WS-BAD-SW.
+007800     MOVE SPACES TO WS-REASON-TEXT.
+007900     IF STREET-ADDR = SPACES
+008000         SET ADDR-IS-BAD TO TRUE
+008100         MOVE "STREET-ADDR IS BLANK" TO WS-REASON-TEXT
+008200     END-IF.
+008300     IF CITY-COUNTY = SPACES
+008400         SET ADDR-IS-BAD TO TRUE
+008500         IF WS-REASON-TEXT = SPACES
+008550             MOVE "CITY-COUNTY IS BLANK" TO WS-REASON-TEXT
+008600         ELSE
+008650             MOVE "MULTIPLE ADDRESS FIELDS ARE BAD"
+008700                 TO WS-REASON-TEXT
+008750         END-IF
+008800     END-IF.
+008900     IF NOT STATE-FOUND
+009000         SET ADDR-IS-BAD TO TRUE
+009100         IF WS-REASON-TEXT = SPACES
+009150             MOVE "USA-STATE NOT RECOGNIZED" TO WS-REASON-TEXT
+009200         ELSE
+009250             MOVE "MULTIPLE ADDRESS FIELDS ARE BAD"
+009300                 TO WS-REASON-TEXT
+009350         END-IF
+009400     END-IF.
+009500     MOVE WS-REASON-TEXT TO ADDR-REASON-O.
+009550     IF ADDR-IS-BAD
+009600         PERFORM 2400-PRINT-ADDR-LINE
+009700             THRU 2400-PRINT-ADDR-LINE-EXIT
+009800     END-IF.
+009900     READ ACCT-REC NEXT RECORD
+010000         AT END
+010100             SET END-OF-ACCT-REC TO TRUE.
+010200 2000-PROCESS-ACCT-REC-EXIT.
+010300     EXIT.
+010400*-----------------------------------------------------------------
+010500* 2300-SEARCH-STATE-TABLE
+010600*-----------------------------------------------------------------
+010700 2300-SEARCH-STATE-TABLE.
+010800     IF USA-STATE(1:2) = WS-STATE-CODE(WS-TAB-IDX)
+010900         SET STATE-FOUND TO TRUE
+011000     END-IF.
+011100 2300-SEARCH-STATE-TABLE-EXIT.
+011200     EXIT.
+011300*-----------------------------------------------------------------
+011400* 2400-PRINT-ADDR-LINE
+011500*-----------------------------------------------------------------
+011600 2400-PRINT-ADDR-LINE.
+011700     MOVE ACCT-NO         TO ACCT-NO-O
+011800     MOVE STREET-ADDR      TO STREET-ADDR-O
+011900     MOVE CITY-COUNTY      TO CITY-COUNTY-O
+012000     MOVE USA-STATE        TO USA-STATE-O
+012100     WRITE ADDR-REC.
+012200 2400-PRINT-ADDR-LINE-EXIT.
+012300     EXIT.
+012400*-----------------------------------------------------------------
+012500* 9000-TERMINATE
+012600*-----------------------------------------------------------------
+012700 9000-TERMINATE.
+012800     CLOSE ACCT-REC.
+012900     CLOSE ADDR-LINE.
+013000 9000-TERMINATE-EXIT.
+013100     EXIT.
