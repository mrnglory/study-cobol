@@ -0,0 +1,291 @@
+000100 IDENTIFICATION DIVISION.
+000200*-----------------------------------------------------------------
+000300 PROGRAM-ID.    AR200.
+000400 AUTHOR.        D P CONLEY.
+000500 INSTALLATION.  CONSUMER CREDIT SERVICES - DATA PROCESSING.
+000600 DATE-WRITTEN.  08/09/2026.
+000700 DATE-COMPILED.
+000800*-----------------------------------------------------------------
+000900* AR200 - ACCOUNT MASTER MAINTENANCE.
+001000*
+001100* READS TRANS-FILE AND APPLIES EACH TRANSACTION DIRECTLY AGAINST
+001200* THE ACCOUNT MASTER (ACCT-REC) BY RANDOM READ/WRITE/REWRITE/
+001300* DELETE ON ACCT-NO, NOW THAT THE MASTER IS INDEXED.  TRANS-FILE
+001400* NO LONGER NEEDS TO BE IN ACCT-NO SEQUENCE.  ADD TRANSACTIONS
+001500* INSERT A NEW ACCOUNT, CHANGE TRANSACTIONS REPLACE LAST-NAME,
+001600* FIRST-NAME, THE ADDRESS GROUP, ACCT-LIMIT, ACCT-BALANCE, AND
+001700* COMMENTS IN PLACE, AND DELETE TRANSACTIONS REMOVE THE ACCOUNT
+001800* FROM THE MASTER.  TRANSACTIONS THAT DO NOT MATCH THE MASTER
+001900* THE WAY THEIR CODE EXPECTS (A CHANGE OR DELETE FOR AN UNKNOWN
+002000* ACCOUNT, OR AN ADD FOR ONE THAT ALREADY EXISTS) ARE REJECTED
+002100* AND LOGGED RATHER THAN APPLIED.  ANY CHANGE TRANSACTION THAT
+002200* ALTERS ACCT-LIMIT WRITES A DATED AUDIT RECORD (OLD LIMIT, NEW
+002300* LIMIT, REASON) TO THE CREDIT-LIMIT AUDIT TRAIL.
+002400*
+002500* MOD-LOG
+002600*   DATE       INIT  DESCRIPTION
+002700*   ---------- ----- ------------------------------------------
+002800*   08/09/2026 DPC   ORIGINAL PROGRAM - OLD-MASTER/TRANSACTION/
+002900*                    NEW-MASTER SEQUENTIAL UPDATE.
+003000*   08/09/2026 DPC   ADDED CREDIT-LIMIT CHANGE AUDIT TRAIL.
+003100*   08/09/2026 DPC   ACCT-REC IS NOW INDEXED BY ACCT-NO.
+003200*                    REPLACED THE SEQUENTIAL MATCH-MERGE WITH
+003300*                    RANDOM READ/WRITE/REWRITE/DELETE AGAINST
+003400*                    THE MASTER IN PLACE; RETIRED NEW-MASTER.
+003410*   08/09/2026 DPC   ADDED INVALID KEY CHECKING TO THE ADD/CHANGE/
+003420*                    DELETE WRITE/REWRITE/DELETE AGAINST ACCT-REC,
+003430*                    LOGGED THROUGH WS-ACCT-STATUS THE SAME WAY A
+003440*                    REJECTED TRANSACTION IS.
+003450*   08/09/2026 DPC   AUDIT-FILE WRITES ARE NOW CHECKED AND DISPLAYED
+003460*                    ON FAILURE (SELAUDIT.CPY MOVED AUDIT-FILE OFF
+003470*                    LINE SEQUENTIAL, WHICH CANNOT HOLD AUDIT-REC'S
+003480*                    COMP-3 LIMIT FIELDS).  CHANGE TRANSACTIONS CAN
+003490*                    NOW ALSO CARRY A NEW ACCT-STATUS (TRAN-STATUS)
+003491*                    SO AN ACCOUNT CAN BE CLOSED/FROZEN/MARKED
+003492*                    DELINQUENT THROUGH A NORMAL MAINTENANCE RUN.
+003493*   08/09/2026 DPC   SELTRAN.CPY MOVED TRANS-FILE OFF LINE
+003494*                    SEQUENTIAL TO SEQUENTIAL - TRAN-REC CARRIES
+003495*                    COMP-3 LIMIT/BALANCE FIELDS THAT LINE
+003496*                    SEQUENTIAL CANNOT HOLD.  DECLARED
+003497*                    WS-TRAN-STATUS FOR SELTRAN.CPY'S NEW FILE
+003498*                    STATUS CLAUSE.
+003500*-----------------------------------------------------------------
+003600 ENVIRONMENT DIVISION.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     COPY "SELACCT.CPY".
+004000     COPY "SELTRAN.CPY".
+004100     COPY "SELAUDIT.CPY".
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 COPY "ACCTREC.CPY".
+004500 COPY "TRANREC.CPY".
+004600 COPY "AUDITREC.CPY".
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-AUDIT-DATE           PIC 9(8).
+004900 01  WS-AUDIT-STATUS         PIC XX VALUE "00".
+004950 01  WS-ACCT-STATUS          PIC XX VALUE "00".
+004960 01  WS-TRAN-STATUS          PIC XX VALUE "00".
+005000 01  WS-SWITCHES.
+005100     05  TRAN-SW             PIC X VALUE SPACE.
+005200         88  TRAN-EOF            VALUE "Y".
+005300     05  WS-FOUND-SW         PIC X VALUE SPACE.
+005400         88  ACCT-FOUND          VALUE "Y".
+005500         88  ACCT-NOT-FOUND      VALUE "N".
+005600 01  WS-COUNTERS.
+005700     05  WS-ADD-COUNT        PIC 9(7) COMP-3 VALUE ZERO.
+005800     05  WS-CHANGE-COUNT     PIC 9(7) COMP-3 VALUE ZERO.
+005900     05  WS-DELETE-COUNT     PIC 9(7) COMP-3 VALUE ZERO.
+006000     05  WS-REJECT-COUNT     PIC 9(7) COMP-3 VALUE ZERO.
+006050     05  WS-IO-ERROR-COUNT   PIC 9(7) COMP-3 VALUE ZERO.
+006100 01  WS-REJECT-MSG           PIC X(60).
+006150 01  WS-IO-ERROR-MSG         PIC X(60).
+006160 01  WS-IO-OPER              PIC X(8).
+006200 PROCEDURE DIVISION.
+006300*-----------------------------------------------------------------
+006400* 0000-MAINLINE
+006500*-----------------------------------------------------------------
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE
+006800         THRU 1000-INITIALIZE-EXIT.
+006900     PERFORM 2000-PROCESS-RECORDS
+007000         THRU 2000-PROCESS-RECORDS-EXIT
+007100         UNTIL TRAN-EOF.
+007200     PERFORM 9000-TERMINATE
+007300         THRU 9000-TERMINATE-EXIT.
+007400     STOP RUN.
+007500*-----------------------------------------------------------------
+007600* 1000-INITIALIZE
+007700*-----------------------------------------------------------------
+007800 1000-INITIALIZE.
+007900     OPEN I-O   ACCT-REC.
+008000     OPEN INPUT TRANS-FILE.
+008100     PERFORM 1050-OPEN-AUDIT-TRAIL
+008200         THRU 1050-OPEN-AUDIT-TRAIL-EXIT.
+008300     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+008400     READ TRANS-FILE
+008500         AT END
+008600             SET TRAN-EOF TO TRUE.
+008700 1000-INITIALIZE-EXIT.
+008800     EXIT.
+008900*-----------------------------------------------------------------
+009000* 1050-OPEN-AUDIT-TRAIL
+009100*
+009200* THE AUDIT TRAIL ACCUMULATES ACROSS RUNS, SO IT IS OPENED EXTEND
+009300* TO APPEND TO WHATEVER HISTORY ALREADY EXISTS.  ON THE VERY
+009400* FIRST RUN THE FILE HAS NEVER BEEN CREATED, SO EXTEND FAILS WITH
+009500* STATUS 35 - IN THAT CASE FALL BACK TO OPEN OUTPUT TO CREATE IT.
+009600*-----------------------------------------------------------------
+009700 1050-OPEN-AUDIT-TRAIL.
+009800     OPEN EXTEND AUDIT-FILE.
+009900     IF WS-AUDIT-STATUS = "35"
+010000         OPEN OUTPUT AUDIT-FILE
+010100     END-IF.
+010200 1050-OPEN-AUDIT-TRAIL-EXIT.
+010300     EXIT.
+010400*-----------------------------------------------------------------
+010500* 2000-PROCESS-RECORDS
+010600*
+010700* LOOKS UP THE MASTER RECORD FOR THE CURRENT TRANSACTION BY
+010800* ACCT-NO AND APPLIES IT ACCORDING TO TRAN-CODE.
+010900*-----------------------------------------------------------------
+011000 2000-PROCESS-RECORDS.
+011100     MOVE TRAN-ACCT-NO TO ACCT-NO.
+011200     READ ACCT-REC
+011300         INVALID KEY
+011400             SET ACCT-NOT-FOUND TO TRUE
+011500         NOT INVALID KEY
+011600             SET ACCT-FOUND TO TRUE
+011700     END-READ.
+011800     EVALUATE TRUE
+011900         WHEN TRAN-ADD AND ACCT-NOT-FOUND
+012000             PERFORM 2100-APPLY-ADD
+012100                 THRU 2100-APPLY-ADD-EXIT
+012200         WHEN TRAN-CHANGE AND ACCT-FOUND
+012300             PERFORM 2200-APPLY-CHANGE
+012400                 THRU 2200-APPLY-CHANGE-EXIT
+012500         WHEN TRAN-DELETE AND ACCT-FOUND
+012600             PERFORM 2300-APPLY-DELETE
+012700                 THRU 2300-APPLY-DELETE-EXIT
+012800         WHEN OTHER
+012900             PERFORM 2400-REJECT-TRAN
+013000                 THRU 2400-REJECT-TRAN-EXIT
+013100     END-EVALUATE.
+013200     READ TRANS-FILE
+013300         AT END
+013400             SET TRAN-EOF TO TRUE.
+013500 2000-PROCESS-RECORDS-EXIT.
+013600     EXIT.
+013700*-----------------------------------------------------------------
+013800* 2100-APPLY-ADD
+013900*-----------------------------------------------------------------
+014000 2100-APPLY-ADD.
+014100     MOVE TRAN-ACCT-NO        TO ACCT-NO.
+014200     MOVE TRAN-LIMIT          TO ACCT-LIMIT.
+014300     MOVE TRAN-BALANCE        TO ACCT-BALANCE.
+014400     MOVE TRAN-LAST-NAME      TO LAST-NAME.
+014500     MOVE TRAN-FIRST-NAME     TO FIRST-NAME.
+014600     MOVE TRAN-STREET-ADDR    TO STREET-ADDR.
+014700     MOVE TRAN-CITY-COUNTY    TO CITY-COUNTY.
+014800     MOVE TRAN-USA-STATE      TO USA-STATE.
+014900     MOVE "A"                 TO ACCT-STATUS.
+015000     MOVE SPACES              TO RESERVED.
+015100     MOVE TRAN-COMMENTS       TO COMMENTS.
+015200     WRITE ACCT-FIELDS
+015210         INVALID KEY
+015220             MOVE "ADD" TO WS-IO-OPER
+015230             PERFORM 2450-LOG-ACCT-IO-ERROR
+015240                 THRU 2450-LOG-ACCT-IO-ERROR-EXIT
+015250         NOT INVALID KEY
+015260             ADD 1 TO WS-ADD-COUNT
+015270     END-WRITE.
+015400 2100-APPLY-ADD-EXIT.
+015500     EXIT.
+015600*-----------------------------------------------------------------
+015700* 2200-APPLY-CHANGE
+015800*-----------------------------------------------------------------
+015900 2200-APPLY-CHANGE.
+016000     IF TRAN-LIMIT NOT = ACCT-LIMIT
+016100         PERFORM 2250-WRITE-LIMIT-AUDIT
+016200             THRU 2250-WRITE-LIMIT-AUDIT-EXIT
+016300     END-IF.
+016400     MOVE TRAN-LAST-NAME      TO LAST-NAME.
+016500     MOVE TRAN-FIRST-NAME     TO FIRST-NAME.
+016600     MOVE TRAN-STREET-ADDR    TO STREET-ADDR.
+016700     MOVE TRAN-CITY-COUNTY    TO CITY-COUNTY.
+016800     MOVE TRAN-USA-STATE      TO USA-STATE.
+016900     MOVE TRAN-LIMIT          TO ACCT-LIMIT.
+017000     MOVE TRAN-BALANCE        TO ACCT-BALANCE.
+017050     MOVE TRAN-STATUS         TO ACCT-STATUS.
+017100     MOVE TRAN-COMMENTS       TO COMMENTS.
+017200     REWRITE ACCT-FIELDS
+017210         INVALID KEY
+017220             MOVE "CHANGE" TO WS-IO-OPER
+017230             PERFORM 2450-LOG-ACCT-IO-ERROR
+017240                 THRU 2450-LOG-ACCT-IO-ERROR-EXIT
+017250         NOT INVALID KEY
+017260             ADD 1 TO WS-CHANGE-COUNT
+017270     END-REWRITE.
+017400 2200-APPLY-CHANGE-EXIT.
+017500     EXIT.
+017600*-----------------------------------------------------------------
+017700* 2250-WRITE-LIMIT-AUDIT
+017800*
+017900* ACCT-LIMIT STILL HOLDS THE OLD VALUE HERE - THE CALLER HAS NOT
+018000* YET MOVED TRAN-LIMIT OVER IT.
+018100*-----------------------------------------------------------------
+018200 2250-WRITE-LIMIT-AUDIT.
+018300     MOVE ACCT-NO         TO AUDIT-ACCT-NO.
+018400     MOVE WS-AUDIT-DATE   TO AUDIT-DATE.
+018500     MOVE ACCT-LIMIT      TO AUDIT-OLD-LIMIT.
+018600     MOVE TRAN-LIMIT      TO AUDIT-NEW-LIMIT.
+018700     MOVE TRAN-REASON     TO AUDIT-REASON.
+018800     WRITE AUDIT-REC.
+018810     IF WS-AUDIT-STATUS NOT = "00"
+018820         DISPLAY "AUDIT WRITE FAILED - STATUS " WS-AUDIT-STATUS
+018830     END-IF.
+018900 2250-WRITE-LIMIT-AUDIT-EXIT.
+019000     EXIT.
+019100*-----------------------------------------------------------------
+019200* 2300-APPLY-DELETE
+019300*-----------------------------------------------------------------
+019400 2300-APPLY-DELETE.
+019500     DELETE ACCT-REC RECORD
+019510         INVALID KEY
+019520             MOVE "DELETE" TO WS-IO-OPER
+019530             PERFORM 2450-LOG-ACCT-IO-ERROR
+019540                 THRU 2450-LOG-ACCT-IO-ERROR-EXIT
+019550         NOT INVALID KEY
+019560             ADD 1 TO WS-DELETE-COUNT
+019570     END-DELETE.
+019700 2300-APPLY-DELETE-EXIT.
+019800     EXIT.
+019900*-----------------------------------------------------------------
+020000* 2400-REJECT-TRAN
+020100*
+020200* THE TRANSACTION'S CODE DOES NOT MATCH WHAT IS ON THE MASTER -
+020300* AN ADD FOR AN ACCOUNT THAT ALREADY EXISTS, OR A CHANGE/DELETE
+020400* FOR ONE THAT DOES NOT.  LOGGED RATHER THAN APPLIED.
+020500*-----------------------------------------------------------------
+020600 2400-REJECT-TRAN.
+020700     STRING "REJECTED - TRAN-CODE " TRAN-CODE
+020800         " FOR ACCT-NO " TRAN-ACCT-NO
+020900         DELIMITED BY SIZE INTO WS-REJECT-MSG.
+021000     DISPLAY WS-REJECT-MSG.
+021100     ADD 1 TO WS-REJECT-COUNT.
+021200 2400-REJECT-TRAN-EXIT.
+021300     EXIT.
+021310*-----------------------------------------------------------------
+021320* 2450-LOG-ACCT-IO-ERROR
+021330*
+021340* A WRITE/REWRITE/DELETE AGAINST THE MASTER FAILED WITH AN INVALID
+021350* KEY CONDITION EVEN THOUGH THE LOOKUP IN 2000-PROCESS-RECORDS SAID
+021360* THE KEY WAS (OR WAS NOT) ON FILE - E.G. THE FILE IS FULL, OR THE
+021370* RECORD WAS REMOVED BY ANOTHER RUN IN BETWEEN.  LOGGED THE SAME
+021380* WAY A REJECTED TRANSACTION IS, SO IT SHOWS UP IN THE RUN LOG
+021390* RATHER THAN BEING SILENTLY LOST.
+021400*-----------------------------------------------------------------
+021410 2450-LOG-ACCT-IO-ERROR.
+021420     STRING "IO ERROR - " WS-IO-OPER
+021430         " FOR ACCT-NO " ACCT-NO
+021440         " STATUS " WS-ACCT-STATUS
+021450         DELIMITED BY SIZE INTO WS-IO-ERROR-MSG.
+021460     DISPLAY WS-IO-ERROR-MSG.
+021470     ADD 1 TO WS-IO-ERROR-COUNT.
+021480 2450-LOG-ACCT-IO-ERROR-EXIT.
+021490     EXIT.
+021501*-----------------------------------------------------------------
+021502* 9000-TERMINATE
+021600*-----------------------------------------------------------------
+021700 9000-TERMINATE.
+021800     CLOSE ACCT-REC.
+021900     CLOSE TRANS-FILE.
+022000     CLOSE AUDIT-FILE.
+022100     DISPLAY "AR200 MAINTENANCE RUN COMPLETE".
+022200     DISPLAY "  ACCOUNTS ADDED    : " WS-ADD-COUNT.
+022300     DISPLAY "  ACCOUNTS CHANGED  : " WS-CHANGE-COUNT.
+022400     DISPLAY "  ACCOUNTS DELETED  : " WS-DELETE-COUNT.
+022500     DISPLAY "  TRANSACTIONS REJECTED : " WS-REJECT-COUNT.
+022550     DISPLAY "  MASTER IO ERRORS  : " WS-IO-ERROR-COUNT.
+022600 9000-TERMINATE-EXIT.
+023000     EXIT.
