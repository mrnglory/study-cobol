@@ -0,0 +1,158 @@
+000100 IDENTIFICATION DIVISION.
+000110*-----------------------------------------------------------------
+000120 PROGRAM-ID.    AR140.
+000130 AUTHOR.        D P CONLEY.
+000140 INSTALLATION.  CONSUMER CREDIT SERVICES - DATA PROCESSING.
+000150 DATE-WRITTEN.  08/09/2026.
+000160 DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* AR140 - COMMENTS FIELD SEARCH/EXTRACT UTILITY.
+000190*
+000200* READS A SINGLE SEARCH-TEXT VALUE FROM THE SEARCH-PARM CONTROL
+000210* CARD, THEN READS THE ACCOUNT MASTER (ACCT-REC) SEQUENTIALLY AND
+000220* WRITES A STANDARD PRINT-REC FORMATTED LISTING LINE FOR EVERY
+000230* ACCOUNT WHOSE COMMENTS FIELD CONTAINS THAT TEXT ANYWHERE IN IT.
+000240* TRAILING SPACES ON THE CONTROL CARD ARE TRIMMED BEFORE THE
+000250* SEARCH SO A SHORT SEARCH WORD IS NOT FORCED TO MATCH ON WORD
+000260* BOUNDARIES.
+000270*
+000280* MOD-LOG
+000290*   DATE       INIT  DESCRIPTION
+000300*   ---------- ----- ------------------------------------------
+000310*   08/09/2026 DPC   ORIGINAL PROGRAM.
+000315*   08/09/2026 DPC   ACCT-REC IS NOW INDEXED; SEQUENTIAL READS
+000316*                    CHANGED TO READ...NEXT RECORD.
+000320*-----------------------------------------------------------------
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     COPY "SELACCT.CPY".
+000370     COPY "SELPRNT.CPY".
+000380     COPY "SELSRCH.CPY".
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 COPY "ACCTREC.CPY".
+000420 COPY "PRINTREC.CPY".
+000430 COPY "SRCHPARM.CPY".
+000440 WORKING-STORAGE SECTION.
+000445 01  WS-ACCT-STATUS          PIC XX VALUE "00".
+000446 01  WS-PRNT-STATUS          PIC XX VALUE "00".
+000450 COPY "WSFLAGS.CPY".
+000460 01  WS-SEARCH-CONTROLS.
+000470     05  WS-SEARCH-TEXT      PIC X(50) VALUE SPACES.
+000480     05  WS-SEARCH-LEN       PIC 9(2) COMP VALUE ZERO.
+000490     05  WS-MAX-START-POS    PIC 9(2) COMP VALUE ZERO.
+000500     05  WS-SCAN-POS         PIC 9(2) COMP VALUE ZERO.
+000510 01  WS-MATCH-SW             PIC X VALUE SPACE.
+000520     88  COMMENT-MATCHES         VALUE "Y".
+000530 PROCEDURE DIVISION.
+000540*-----------------------------------------------------------------
+000550* 0000-MAINLINE
+000560*-----------------------------------------------------------------
+000570 0000-MAINLINE.
+000580     PERFORM 1000-INITIALIZE
+000590         THRU 1000-INITIALIZE-EXIT.
+000600     PERFORM 2000-PROCESS-ACCT-REC
+000610         THRU 2000-PROCESS-ACCT-REC-EXIT
+000620         UNTIL END-OF-ACCT-REC.
+000630     PERFORM 9000-TERMINATE
+000640         THRU 9000-TERMINATE-EXIT.
+000650     STOP RUN.
+000660*-----------------------------------------------------------------
+000670* 1000-INITIALIZE
+000680*-----------------------------------------------------------------
+000690 1000-INITIALIZE.
+000700     OPEN INPUT SEARCH-PARM.
+000710     READ SEARCH-PARM
+000720         AT END
+000730             DISPLAY "AR140 - NO SEARCH-PARM CARD SUPPLIED"
+000740             CLOSE SEARCH-PARM
+000750             STOP RUN
+000760     END-READ.
+000770     MOVE SEARCH-TEXT TO WS-SEARCH-TEXT.
+000780     CLOSE SEARCH-PARM.
+000790     PERFORM 1100-CALC-SEARCH-LEN
+000800         THRU 1100-CALC-SEARCH-LEN-EXIT.
+000810     IF WS-SEARCH-LEN = 0
+000820         DISPLAY "AR140 - SEARCH TEXT ON CONTROL CARD IS BLANK"
+000830         STOP RUN
+000840     END-IF.
+000850     SUBTRACT WS-SEARCH-LEN FROM 51 GIVING WS-MAX-START-POS.
+000860     OPEN INPUT  ACCT-REC.
+000870     OPEN OUTPUT PRINT-LINE.
+000880     READ ACCT-REC NEXT RECORD
+000890         AT END
+000900             SET END-OF-ACCT-REC TO TRUE.
+000910 1000-INITIALIZE-EXIT.
+000920     EXIT.
+000930*-----------------------------------------------------------------
+000940* 1100-CALC-SEARCH-LEN
+000950*
+000960* TRIMS TRAILING SPACES OFF THE CONTROL CARD TEXT SO THE SCAN
+000970* BELOW COMPARES ONLY THE SIGNIFICANT CHARACTERS OF THE SEARCH
+000980* TEXT, NOT PADDING.
+000990*-----------------------------------------------------------------
+001000 1100-CALC-SEARCH-LEN.
+001010     MOVE 50 TO WS-SEARCH-LEN.
+001020     PERFORM 1150-TRIM-ONE-CHAR
+001030         THRU 1150-TRIM-ONE-CHAR-EXIT
+001040         UNTIL WS-SEARCH-LEN = 0
+001050             OR WS-SEARCH-TEXT(WS-SEARCH-LEN:1) NOT = SPACE.
+001060 1100-CALC-SEARCH-LEN-EXIT.
+001070     EXIT.
+001080*-----------------------------------------------------------------
+001090* 1150-TRIM-ONE-CHAR
+001100*-----------------------------------------------------------------
+001110 1150-TRIM-ONE-CHAR.
+001120     SUBTRACT 1 FROM WS-SEARCH-LEN.
+001130 1150-TRIM-ONE-CHAR-EXIT.
+001140     EXIT.
+001150*-----------------------------------------------------------------
+001160* 2000-PROCESS-ACCT-REC
+001170*-----------------------------------------------------------------
+001180 2000-PROCESS-ACCT-REC.
+001190     MOVE SPACE TO WS-MATCH-SW.
+001200     PERFORM 2100-SCAN-COMMENTS
+001210         THRU 2100-SCAN-COMMENTS-EXIT
+001220         VARYING WS-SCAN-POS FROM 1 BY 1
+001230         UNTIL WS-SCAN-POS > WS-MAX-START-POS OR COMMENT-MATCHES.
+001240     IF COMMENT-MATCHES
+001250         PERFORM 2200-PRINT-LISTING-LINE
+001260             THRU 2200-PRINT-LISTING-LINE-EXIT
+001270     END-IF.
+001280     READ ACCT-REC NEXT RECORD
+001290         AT END
+001300             SET END-OF-ACCT-REC TO TRUE.
+001310 2000-PROCESS-ACCT-REC-EXIT.
+001320     EXIT.
+001330*-----------------------------------------------------------------
+001340* 2100-SCAN-COMMENTS
+001350*-----------------------------------------------------------------
+001360 2100-SCAN-COMMENTS.
+001370     IF COMMENTS(WS-SCAN-POS:WS-SEARCH-LEN)
+001380             = WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+001390         SET COMMENT-MATCHES TO TRUE
+001400     END-IF.
+001410 2100-SCAN-COMMENTS-EXIT.
+001420     EXIT.
+001430*-----------------------------------------------------------------
+001440* 2200-PRINT-LISTING-LINE
+001450*-----------------------------------------------------------------
+001460 2200-PRINT-LISTING-LINE.
+001470     MOVE ACCT-NO        TO ACCT-NO-O
+001480     MOVE ACCT-LIMIT      TO ACCT-LIMIT-O
+001490     MOVE ACCT-BALANCE    TO ACCT-BALANCE-O
+001500     MOVE LAST-NAME       TO LAST-NAME-O
+001510     MOVE FIRST-NAME      TO FIRST-NAME-O
+001520     MOVE COMMENTS        TO COMMENTS-O
+001530     WRITE PRINT-REC.
+001540 2200-PRINT-LISTING-LINE-EXIT.
+001550     EXIT.
+001560*-----------------------------------------------------------------
+001570* 9000-TERMINATE
+001580*-----------------------------------------------------------------
+001590 9000-TERMINATE.
+001600     CLOSE ACCT-REC.
+001610     CLOSE PRINT-LINE.
+001620 9000-TERMINATE-EXIT.
+001630     EXIT.
