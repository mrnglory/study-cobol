@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000200*-----------------------------------------------------------------
+000300 PROGRAM-ID.    AR220.
+000400 AUTHOR.        D P CONLEY.
+000500 INSTALLATION.  CONSUMER CREDIT SERVICES - DATA PROCESSING.
+000600 DATE-WRITTEN.  08/09/2026.
+000700 DATE-COMPILED.
+000800*-----------------------------------------------------------------
+000900* AR220 - AD HOC ACCOUNT INQUIRY.
+001000*
+001100* LOOKS UP A SINGLE ACCOUNT ON THE INDEXED ACCOUNT MASTER BY
+001200* ACCT-NO, TAKEN FROM THE INQUIRY-PARM CONTROL CARD, AND
+001300* DISPLAYS ITS CURRENT FIELDS.  FOR USE BETWEEN SCHEDULED
+001400* LISTING/MAINTENANCE RUNS WHEN SOMEONE NEEDS TO CHECK ONE
+001500* ACCOUNT WITHOUT WAITING FOR THE NEXT FULL PASS.
+001600*
+001700* MOD-LOG
+001800*   DATE       INIT  DESCRIPTION
+001900*   ---------- ----- ------------------------------------------
+002000*   08/09/2026 DPC   ORIGINAL PROGRAM.
+002100*-----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     COPY "SELACCT.CPY".
+002600     COPY "SELINQ.CPY".
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 COPY "ACCTREC.CPY".
+003000 COPY "INQPARM.CPY".
+003100 WORKING-STORAGE SECTION.
+003110 01  WS-ACCT-STATUS          PIC XX VALUE "00".
+003200 01  WS-FOUND-SW             PIC X VALUE SPACE.
+003300     88  ACCT-FOUND              VALUE "Y".
+003400     88  ACCT-NOT-FOUND          VALUE "N".
+003500 01  WS-STATUS-DESC          PIC X(10).
+003600 PROCEDURE DIVISION.
+003700*-----------------------------------------------------------------
+003800* 0000-MAINLINE
+003900*-----------------------------------------------------------------
+004000 0000-MAINLINE.
+004100     PERFORM 1000-INITIALIZE
+004200         THRU 1000-INITIALIZE-EXIT.
+004300     PERFORM 2000-LOOKUP-ACCOUNT
+004400         THRU 2000-LOOKUP-ACCOUNT-EXIT.
+004500     PERFORM 9000-TERMINATE
+004600         THRU 9000-TERMINATE-EXIT.
+004700     STOP RUN.
+004800*-----------------------------------------------------------------
+004900* 1000-INITIALIZE
+005000*-----------------------------------------------------------------
+005100 1000-INITIALIZE.
+005200     OPEN INPUT INQUIRY-PARM.
+005300     READ INQUIRY-PARM
+005400         AT END
+005500             DISPLAY "AR220 - NO INQUIRY-PARM CARD SUPPLIED"
+005600             CLOSE INQUIRY-PARM
+005700             STOP RUN
+005800     END-READ.
+005900     CLOSE INQUIRY-PARM.
+006000     OPEN INPUT ACCT-REC.
+006100 1000-INITIALIZE-EXIT.
+006200     EXIT.
+006300*-----------------------------------------------------------------
+006400* 2000-LOOKUP-ACCOUNT
+006500*-----------------------------------------------------------------
+006600 2000-LOOKUP-ACCOUNT.
+006700     MOVE INQ-ACCT-NO TO ACCT-NO.
+006800     READ ACCT-REC
+006900         INVALID KEY
+007000             SET ACCT-NOT-FOUND TO TRUE
+007100         NOT INVALID KEY
+007200             SET ACCT-FOUND TO TRUE
+007300     END-READ.
+007400     IF ACCT-FOUND
+007500         PERFORM 2100-DISPLAY-ACCOUNT
+007600             THRU 2100-DISPLAY-ACCOUNT-EXIT
+007700     ELSE
+007800         DISPLAY "AR220 - NO ACCOUNT ON FILE FOR ACCT-NO "
+007900             INQ-ACCT-NO
+008000     END-IF.
+008100 2000-LOOKUP-ACCOUNT-EXIT.
+008200     EXIT.
+008300*-----------------------------------------------------------------
+008400* 2100-DISPLAY-ACCOUNT
+008500*-----------------------------------------------------------------
+008600 2100-DISPLAY-ACCOUNT.
+008700     PERFORM 2150-SET-STATUS-DESC
+008800         THRU 2150-SET-STATUS-DESC-EXIT.
+008900     DISPLAY "ACCT-NO      : " ACCT-NO.
+009000     DISPLAY "NAME         : " FIRST-NAME " " LAST-NAME.
+009100     DISPLAY "ADDRESS      : " STREET-ADDR.
+009200     DISPLAY "             : " CITY-COUNTY " " USA-STATE.
+009300     DISPLAY "STATUS       : " WS-STATUS-DESC.
+009400     DISPLAY "ACCT-LIMIT   : " ACCT-LIMIT.
+009500     DISPLAY "ACCT-BALANCE : " ACCT-BALANCE.
+009600     DISPLAY "COMMENTS     : " COMMENTS.
+009700 2100-DISPLAY-ACCOUNT-EXIT.
+009800     EXIT.
+009900*-----------------------------------------------------------------
+010000* 2150-SET-STATUS-DESC
+010100*-----------------------------------------------------------------
+010200 2150-SET-STATUS-DESC.
+010300     EVALUATE TRUE
+010400         WHEN ACCT-ACTIVE
+010500             MOVE "ACTIVE"     TO WS-STATUS-DESC
+010600         WHEN ACCT-CLOSED
+010700             MOVE "CLOSED"     TO WS-STATUS-DESC
+010800         WHEN ACCT-FROZEN
+010900             MOVE "FROZEN"     TO WS-STATUS-DESC
+011000         WHEN ACCT-DELINQUENT
+011100             MOVE "DELINQUENT" TO WS-STATUS-DESC
+011200         WHEN OTHER
+011300             MOVE "UNKNOWN"    TO WS-STATUS-DESC
+011400     END-EVALUATE.
+011500 2150-SET-STATUS-DESC-EXIT.
+011600     EXIT.
+011700*-----------------------------------------------------------------
+011800* 9000-TERMINATE
+011900*-----------------------------------------------------------------
+012000 9000-TERMINATE.
+012100     CLOSE ACCT-REC.
+012200 9000-TERMINATE-EXIT.
+012300     EXIT.
