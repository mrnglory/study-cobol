@@ -0,0 +1,102 @@
+000100 IDENTIFICATION DIVISION.
+000200*-----------------------------------------------------------------
+000300 PROGRAM-ID.    AR120.
+000400 AUTHOR.        D P CONLEY.
+000500 INSTALLATION.  CONSUMER CREDIT SERVICES - DATA PROCESSING.
+000600 DATE-WRITTEN.  08/09/2026.
+000700 DATE-COMPILED.
+000800*-----------------------------------------------------------------
+000900* AR120 - COMP-3 VALIDATION PASS.
+001000*
+001100* STANDALONE DATA-QUALITY PASS OVER THE ACCOUNT MASTER.  CALLS
+001200* AR090 AGAINST ACCT-LIMIT AND ACCT-BALANCE ON EVERY RECORD AND
+001300* WRITES AN EXCEPTION RECORD FOR EACH ONE THAT FAILS, SO BAD
+001400* PACKED-DECIMAL DATA CAN BE FOUND AND CORRECTED UP FRONT,
+001500* BEFORE A REPORT RUN EVER TOUCHES IT.
+001600*
+001700* MOD-LOG
+001800*   DATE       INIT  DESCRIPTION
+001900*   ---------- ----- ------------------------------------------
+002000*   08/09/2026 DPC   ORIGINAL PROGRAM.
+002050*   08/09/2026 DPC   ACCT-REC IS NOW INDEXED; SEQUENTIAL READS
+002060*                    CHANGED TO READ...NEXT RECORD.
+002100*-----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     COPY "SELACCT.CPY".
+002600     COPY "SELEXCP.CPY".
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 COPY "ACCTREC.CPY".
+003000 COPY "EXCPTREC.CPY".
+003100 WORKING-STORAGE SECTION.
+003110 01  WS-ACCT-STATUS          PIC XX VALUE "00".
+003120 01  WS-EXCPT-STATUS         PIC XX VALUE "00".
+003200 COPY "WSFLAGS.CPY".
+003300 01  WS-VALID-SW             PIC X.
+003400     88  WS-FIELD-VALID          VALUE "Y".
+003500     88  WS-FIELD-INVALID        VALUE "N".
+003600 PROCEDURE DIVISION.
+003700*-----------------------------------------------------------------
+003800* 0000-MAINLINE
+003900*-----------------------------------------------------------------
+004000 0000-MAINLINE.
+004100     PERFORM 1000-INITIALIZE
+004200         THRU 1000-INITIALIZE-EXIT.
+004300     PERFORM 2000-PROCESS-ACCT-REC
+004400         THRU 2000-PROCESS-ACCT-REC-EXIT
+004500         UNTIL END-OF-ACCT-REC.
+004600     PERFORM 9000-TERMINATE
+004700         THRU 9000-TERMINATE-EXIT.
+004800     STOP RUN.
+004900*-----------------------------------------------------------------
+005000* 1000-INITIALIZE
+005100*-----------------------------------------------------------------
+005200 1000-INITIALIZE.
+005300     OPEN INPUT  ACCT-REC.
+005400     OPEN OUTPUT EXCEPT-FILE.
+005500     READ ACCT-REC NEXT RECORD
+005600         AT END
+005700             SET END-OF-ACCT-REC TO TRUE.
+005800 1000-INITIALIZE-EXIT.
+005900     EXIT.
+006000*-----------------------------------------------------------------
+006100* 2000-PROCESS-ACCT-REC
+006200*-----------------------------------------------------------------
+006300 2000-PROCESS-ACCT-REC.
+006400     CALL "AR090" USING ACCT-LIMIT WS-VALID-SW.
+006500     IF WS-FIELD-INVALID
+006600         MOVE "ACCT-LIMIT"   TO EXCEPT-FIELD-O
+006700         PERFORM 2100-WRITE-EXCEPTION
+006800             THRU 2100-WRITE-EXCEPTION-EXIT
+006900     END-IF.
+007000     CALL "AR090" USING ACCT-BALANCE WS-VALID-SW.
+007100     IF WS-FIELD-INVALID
+007200         MOVE "ACCT-BALANCE" TO EXCEPT-FIELD-O
+007300         PERFORM 2100-WRITE-EXCEPTION
+007400             THRU 2100-WRITE-EXCEPTION-EXIT
+007500     END-IF.
+007600     READ ACCT-REC NEXT RECORD
+007700         AT END
+007800             SET END-OF-ACCT-REC TO TRUE.
+007900 2000-PROCESS-ACCT-REC-EXIT.
+008000     EXIT.
+008100*-----------------------------------------------------------------
+008200* 2100-WRITE-EXCEPTION
+008300*-----------------------------------------------------------------
+008400 2100-WRITE-EXCEPTION.
+008500     MOVE ACCT-NO TO EXCEPT-ACCT-NO-O.
+008600     MOVE "INVALID COMP-3 SIGN NIBBLE OR DIGIT"
+008700         TO EXCEPT-REASON-O.
+008800     WRITE EXCEPT-REC.
+008900 2100-WRITE-EXCEPTION-EXIT.
+009000     EXIT.
+009100*-----------------------------------------------------------------
+009200* 9000-TERMINATE
+009300*-----------------------------------------------------------------
+009400 9000-TERMINATE.
+009500     CLOSE ACCT-REC.
+009600     CLOSE EXCEPT-FILE.
+009700 9000-TERMINATE-EXIT.
+009800     EXIT.
