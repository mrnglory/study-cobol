@@ -0,0 +1,71 @@
+000100 IDENTIFICATION DIVISION.
+000200*-----------------------------------------------------------------
+000300 PROGRAM-ID.    AR090.
+000400 AUTHOR.        D P CONLEY.
+000500 INSTALLATION.  CONSUMER CREDIT SERVICES - DATA PROCESSING.
+000600 DATE-WRITTEN.  08/09/2026.
+000700 DATE-COMPILED.
+000800*-----------------------------------------------------------------
+000900* AR090 - COMP-3 PACKED-DECIMAL FIELD VALIDATOR.
+001000*
+001100* CALLED SUBPROGRAM.  GIVEN A PIC S9(7)V99 COMP-3 FIELD, CHECKS
+001200* EVERY DIGIT NIBBLE FOR AN IN-RANGE DIGIT (0-9) AND CHECKS THE
+001300* SIGN NIBBLE FOR A VALID PACKED-DECIMAL SIGN (C, D, OR F).
+001400* RETURNS "Y" IN LK-VALID-SW WHEN THE FIELD IS CLEAN, "N" WHEN
+001500* IT LOOKS LIKE A TRUNCATED WRITE OR A BLOWN SIGN NIBBLE.
+001600*
+001700* SHARED BY ANY PROGRAM THAT WANTS TO VALIDATE ACCT-LIMIT OR
+001800* ACCT-BALANCE BEFORE USING THEM.
+001900*
+002000* MOD-LOG
+002100*   DATE       INIT  DESCRIPTION
+002200*   ---------- ----- ------------------------------------------
+002300*   08/09/2026 DPC   ORIGINAL PROGRAM.
+002400*-----------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800 01  WS-SUB                  PIC 9(1) COMP-X.
+002900 01  WS-HI-NIBBLE             PIC 9(2) COMP-X.
+003000 01  WS-LO-NIBBLE             PIC 9(2) COMP-X.
+003100 LINKAGE SECTION.
+003200 01  LK-FIELD                PIC S9(7)V99 COMP-3.
+003300 01  LK-FIELD-BYTES REDEFINES LK-FIELD.
+003400     05  LK-BYTE             PIC 9(3) COMP-X OCCURS 5 TIMES.
+003500 01  LK-VALID-SW             PIC X.
+003600     88  LK-VALID                VALUE "Y".
+003700     88  LK-INVALID              VALUE "N".
+003800 PROCEDURE DIVISION USING LK-FIELD LK-VALID-SW.
+003900*-----------------------------------------------------------------
+004000* 0000-MAINLINE
+004100*-----------------------------------------------------------------
+004200 0000-MAINLINE.
+004300     SET LK-VALID TO TRUE.
+004400     PERFORM 1000-CHECK-ONE-BYTE
+004500         THRU 1000-CHECK-ONE-BYTE-EXIT
+004600         VARYING WS-SUB FROM 1 BY 1
+004700         UNTIL WS-SUB > 5 OR LK-INVALID.
+004800     GOBACK.
+004900*-----------------------------------------------------------------
+005000* 1000-CHECK-ONE-BYTE
+005100*
+005200* BYTES 1-4 HOLD TWO DIGIT NIBBLES EACH.  BYTE 5 HOLDS THE NINTH
+005300* DIGIT IN ITS HIGH NIBBLE AND THE SIGN IN ITS LOW NIBBLE.
+005400*-----------------------------------------------------------------
+005500 1000-CHECK-ONE-BYTE.
+005600     DIVIDE LK-BYTE(WS-SUB) BY 16
+005700         GIVING WS-HI-NIBBLE
+005800         REMAINDER WS-LO-NIBBLE.
+005900     IF WS-SUB = 5
+006000         IF WS-HI-NIBBLE > 9
+006100             OR (WS-LO-NIBBLE NOT = 12 AND WS-LO-NIBBLE NOT = 13
+006200                 AND WS-LO-NIBBLE NOT = 15)
+006300             SET LK-INVALID TO TRUE
+006400         END-IF
+006500     ELSE
+006600         IF WS-HI-NIBBLE > 9 OR WS-LO-NIBBLE > 9
+006700             SET LK-INVALID TO TRUE
+006800         END-IF
+006900     END-IF.
+007000 1000-CHECK-ONE-BYTE-EXIT.
+007100     EXIT.
